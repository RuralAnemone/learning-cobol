@@ -0,0 +1,317 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUSTMAST.
+000300 AUTHOR.        DATA PROCESSING.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  MAY 2ND, 2023.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-05-02  IW  ORIGINAL - ADD/CHANGE/DELETE/INQUIRE MAINTENANCE
+001200*                 OF THE CUSTMAST INDEXED CUSTOMER MASTER, KEYED
+001300*                 ON IDENT, DRIVEN BY THE CUSTTRAN TRANSACTION
+001400*                 FILE.
+001500* 2023-05-09  IW  REJECT DUPLICATE IDENT ON ADD WITH A REASON
+001600*                 CODE INSTEAD OF LETTING THE WRITE FAIL SILENTLY.
+001610* 2023-07-26  IW  NOW DERIVES CM-CURRENT-AGE FROM CM-DATE-OF-BIRTH
+001620*                 AND TODAY'S DATE WHENEVER THE DOB PASSES EDIT,
+001630*                 SO THE MASTER ALWAYS CARRIES AN UP-TO-DATE AGE
+001640*                 INSTEAD OF JUST THE RAW BIRTH FIELDS.
+001650* 2023-08-24  IW  2900-REJECT AND THE ADD/CHANGE/DELETE/INQUIRE
+001660*                 REPORT-LINE STRINGS NOW CLEAR WS-REPORT-LINE
+001670*                 FIRST - A LONG MESSAGE (INQUIRE'S FOUND IDENT/
+001680*                 NAME LINE) WAS LEAVING TRAILING CHARACTERS THAT
+001690*                 A SHORTER MESSAGE RIGHT AFTER (ADD'S) DIDN'T
+001695*                 FULLY OVERWRITE.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     CLASS VALID-ACTION IS "A", "C", "D", "I".
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS CM-IDENT
+002800         FILE STATUS IS WS-CUSTMAST-STATUS.
+002900     SELECT CUSTTRAN-FILE ASSIGN TO "CUSTTRAN"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-CUSTTRAN-STATUS.
+003200     SELECT CUSTRPT-FILE ASSIGN TO "CUSTRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-CUSTRPT-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUSTMAST-FILE.
+003800     COPY CUSTREC.
+003900 FD  CUSTTRAN-FILE.
+004000     COPY CUSTTRAN.
+004100 FD  CUSTRPT-FILE
+004200     RECORD CONTAINS 80 CHARACTERS.
+004300 01  CUSTRPT-LINE            PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-CUSTMAST-STATUS      PIC X(02) VALUE "00".
+004600     88  WS-CUSTMAST-OK          VALUE "00".
+004700     88  WS-CUSTMAST-DUP-KEY     VALUE "22".
+004800     88  WS-CUSTMAST-NOT-FOUND   VALUE "23".
+004900 01  WS-CUSTTRAN-STATUS      PIC X(02) VALUE "00".
+005000     88  WS-CUSTTRAN-OK          VALUE "00".
+005100     88  WS-CUSTTRAN-EOF         VALUE "10".
+005200 01  WS-CUSTRPT-STATUS       PIC X(02) VALUE "00".
+005300 01  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+005400     88  WS-END-OF-TRANS         VALUE "Y".
+005500 01  WS-REASON-CODE          PIC X(02) VALUE SPACES.
+005600     88  WS-REASON-NONE          VALUE SPACES.
+005700     88  WS-REASON-DUP-IDENT     VALUE "01".
+005800     88  WS-REASON-NOT-FOUND     VALUE "02".
+005900     88  WS-REASON-BAD-ACTION    VALUE "03".
+006000     88  WS-REASON-BAD-DOB       VALUE "04".
+006100 01  WS-COUNTS.
+006200     05  WS-ADD-COUNT        PIC 9(05) VALUE ZERO.
+006300     05  WS-CHANGE-COUNT     PIC 9(05) VALUE ZERO.
+006400     05  WS-DELETE-COUNT     PIC 9(05) VALUE ZERO.
+006500     05  WS-INQUIRE-COUNT    PIC 9(05) VALUE ZERO.
+006600     05  WS-REJECT-COUNT     PIC 9(05) VALUE ZERO.
+006700 01  WS-REPORT-LINE          PIC X(80) VALUE SPACES.
+006800 01  WS-TODAY-DATE.
+006810     05  WS-TODAY-YYYY       PIC 9(04).
+006820     05  WS-TODAY-MM         PIC 9(02).
+006830     05  WS-TODAY-DD         PIC 9(02).
+006900 PROCEDURE DIVISION.
+007000******************************************************************
+007100* 0000-MAINLINE
+007200******************************************************************
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007500     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+007600         UNTIL WS-END-OF-TRANS.
+007700     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+007800     STOP RUN.
+007900******************************************************************
+008000* 1000-INITIALIZE
+008100******************************************************************
+008200 1000-INITIALIZE.
+008300     OPEN I-O CUSTMAST-FILE.
+008400     IF NOT WS-CUSTMAST-OK
+008500         OPEN OUTPUT CUSTMAST-FILE
+008600         CLOSE CUSTMAST-FILE
+008700         OPEN I-O CUSTMAST-FILE
+008800     END-IF.
+008900     OPEN INPUT CUSTTRAN-FILE.
+009000     OPEN OUTPUT CUSTRPT-FILE.
+009100     MOVE "CUSTOMER MASTER MAINTENANCE RUN" TO CUSTRPT-LINE.
+009200     WRITE CUSTRPT-LINE.
+009250     IF NOT WS-CUSTTRAN-OK
+009260         SET WS-END-OF-TRANS TO TRUE
+009270     ELSE
+009280         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+009290     END-IF.
+009400 1000-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700* 2000-PROCESS-TRANS
+009800******************************************************************
+009900 2000-PROCESS-TRANS.
+010000     MOVE SPACES TO WS-REASON-CODE.
+010100     IF CT-ACTION-CODE NOT VALID-ACTION
+010200         SET WS-REASON-BAD-ACTION TO TRUE
+010300         PERFORM 2900-REJECT THRU 2900-EXIT
+010400     ELSE
+010500         EVALUATE TRUE
+010600             WHEN CT-ADD
+010700                 PERFORM 3000-ADD-CUSTOMER THRU 3000-EXIT
+010800             WHEN CT-CHANGE
+010900                 PERFORM 4000-CHANGE-CUSTOMER THRU 4000-EXIT
+011000             WHEN CT-DELETE
+011100                 PERFORM 5000-DELETE-CUSTOMER THRU 5000-EXIT
+011200             WHEN CT-INQUIRE
+011300                 PERFORM 6000-INQUIRE-CUSTOMER THRU 6000-EXIT
+011400         END-EVALUATE
+011500     END-IF.
+011600     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+011700 2000-EXIT.
+011800     EXIT.
+011900******************************************************************
+012000* 2100-READ-TRANS
+012100******************************************************************
+012200 2100-READ-TRANS.
+012300     READ CUSTTRAN-FILE.
+012400     IF WS-CUSTTRAN-EOF
+012500         SET WS-END-OF-TRANS TO TRUE
+012600     END-IF.
+012700 2100-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000* 2900-REJECT
+013100******************************************************************
+013200 2900-REJECT.
+013300     ADD 1 TO WS-REJECT-COUNT.
+013350     MOVE SPACES TO WS-REPORT-LINE.
+013400     STRING "REJECTED IDENT " CT-IDENT
+013500         " ACTION " CT-ACTION-CODE
+013600         " REASON " WS-REASON-CODE
+013700         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+013800     MOVE WS-REPORT-LINE TO CUSTRPT-LINE.
+013900     WRITE CUSTRPT-LINE.
+014400 2900-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700* 3000-ADD-CUSTOMER - REJECTS A DUPLICATE IDENT BEFORE THE WRITE
+014800******************************************************************
+014900 3000-ADD-CUSTOMER.
+015000     MOVE CT-IDENT TO CM-IDENT.
+015100     READ CUSTMAST-FILE
+015200         INVALID KEY
+015300             CONTINUE
+015400     END-READ.
+015500     IF WS-CUSTMAST-OK
+015600         SET WS-REASON-DUP-IDENT TO TRUE
+015700         PERFORM 2900-REJECT THRU 2900-EXIT
+015800     ELSE
+015900         MOVE CT-IDENT     TO CM-IDENT
+016000         MOVE CT-CUST-NAME TO CM-CUST-NAME
+016100         MOVE CT-MOB       TO CM-MOB
+016200         MOVE CT-DOB       TO CM-DOB
+016300         MOVE CT-YOB       TO CM-YOB
+016400         PERFORM 7000-VALIDATE-DOB THRU 7000-EXIT
+016500         IF NOT CM-DOB-IS-VALID
+016600             SET WS-REASON-BAD-DOB TO TRUE
+016700             PERFORM 2900-REJECT THRU 2900-EXIT
+016800         ELSE
+016900             WRITE CUST-RECORD
+017000                 INVALID KEY
+017100                     SET WS-REASON-DUP-IDENT TO TRUE
+017200                     PERFORM 2900-REJECT THRU 2900-EXIT
+017300                 NOT INVALID KEY
+017400                     ADD 1 TO WS-ADD-COUNT
+017450                     MOVE SPACES TO WS-REPORT-LINE
+017500                     STRING "ADDED IDENT " CT-IDENT
+017600                         DELIMITED BY SIZE INTO WS-REPORT-LINE
+017700                     MOVE WS-REPORT-LINE TO CUSTRPT-LINE
+017800                     WRITE CUSTRPT-LINE
+018300             END-WRITE
+018400         END-IF
+018500     END-IF.
+018600 3000-EXIT.
+018700     EXIT.
+018800******************************************************************
+018900* 4000-CHANGE-CUSTOMER
+019000******************************************************************
+019100 4000-CHANGE-CUSTOMER.
+019200     MOVE CT-IDENT TO CM-IDENT.
+019300     READ CUSTMAST-FILE
+019400         INVALID KEY
+019500             SET WS-REASON-NOT-FOUND TO TRUE
+019600             PERFORM 2900-REJECT THRU 2900-EXIT
+019700         NOT INVALID KEY
+019800             MOVE CT-CUST-NAME TO CM-CUST-NAME
+019900             MOVE CT-MOB       TO CM-MOB
+020000             MOVE CT-DOB       TO CM-DOB
+020100             MOVE CT-YOB       TO CM-YOB
+020200             PERFORM 7000-VALIDATE-DOB THRU 7000-EXIT
+020300             IF NOT CM-DOB-IS-VALID
+020400                 SET WS-REASON-BAD-DOB TO TRUE
+020500                 PERFORM 2900-REJECT THRU 2900-EXIT
+020600             ELSE
+020700                 REWRITE CUST-RECORD
+020800                 ADD 1 TO WS-CHANGE-COUNT
+020850                 MOVE SPACES TO WS-REPORT-LINE
+020900                 STRING "CHANGED IDENT " CT-IDENT
+021000                     DELIMITED BY SIZE INTO WS-REPORT-LINE
+021100                 MOVE WS-REPORT-LINE TO CUSTRPT-LINE
+021200                 WRITE CUSTRPT-LINE
+021700             END-IF
+021800     END-READ.
+021900 4000-EXIT.
+022000     EXIT.
+022100******************************************************************
+022200* 5000-DELETE-CUSTOMER
+022300******************************************************************
+022400 5000-DELETE-CUSTOMER.
+022500     MOVE CT-IDENT TO CM-IDENT.
+022600     READ CUSTMAST-FILE
+022700         INVALID KEY
+022800             SET WS-REASON-NOT-FOUND TO TRUE
+022900             PERFORM 2900-REJECT THRU 2900-EXIT
+023000         NOT INVALID KEY
+023100             DELETE CUSTMAST-FILE RECORD
+023200             ADD 1 TO WS-DELETE-COUNT
+023250             MOVE SPACES TO WS-REPORT-LINE
+023300             STRING "DELETED IDENT " CT-IDENT
+023400                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+023500             MOVE WS-REPORT-LINE TO CUSTRPT-LINE
+023600             WRITE CUSTRPT-LINE
+024100     END-READ.
+024200 5000-EXIT.
+024300     EXIT.
+024400******************************************************************
+024500* 6000-INQUIRE-CUSTOMER
+024600******************************************************************
+024700 6000-INQUIRE-CUSTOMER.
+024800     MOVE CT-IDENT TO CM-IDENT.
+024900     READ CUSTMAST-FILE
+025000         INVALID KEY
+025100             SET WS-REASON-NOT-FOUND TO TRUE
+025200             PERFORM 2900-REJECT THRU 2900-EXIT
+025300         NOT INVALID KEY
+025400             ADD 1 TO WS-INQUIRE-COUNT
+025450             MOVE SPACES TO WS-REPORT-LINE
+025500             STRING "FOUND IDENT " CM-IDENT " NAME " CM-CUST-NAME
+025600                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+025700             MOVE WS-REPORT-LINE TO CUSTRPT-LINE
+025800             WRITE CUSTRPT-LINE
+026300     END-READ.
+026400 6000-EXIT.
+026500     EXIT.
+026600******************************************************************
+026700* 7000-VALIDATE-DOB - CALENDAR EDIT, SAME RULES AS COMPUTATIONS.
+026710*                     WHEN THE DOB PASSES EDIT, ALSO DERIVES
+026720*                     CM-CURRENT-AGE AS OF TODAY.
+026800******************************************************************
+026900 7000-VALIDATE-DOB.
+027000     SET CM-DOB-IS-VALID TO TRUE.
+027100     IF CM-MOB < 1 OR CM-MOB > 12
+027200         SET CM-DOB-IS-INVALID TO TRUE
+027300     END-IF.
+027400     IF CM-DOB < 1 OR CM-DOB > 31
+027500         SET CM-DOB-IS-INVALID TO TRUE
+027600     END-IF.
+027700     IF CM-YOB < 1900 OR CM-YOB > 2099
+027800         SET CM-DOB-IS-INVALID TO TRUE
+027900     END-IF.
+027910     IF CM-DOB-IS-VALID
+027920         PERFORM 7100-COMPUTE-CURRENT-AGE THRU 7100-EXIT
+027930     END-IF.
+028000 7000-EXIT.
+028100     EXIT.
+028110******************************************************************
+028120* 7100-COMPUTE-CURRENT-AGE - YEARS SINCE CM-DATE-OF-BIRTH, LESS 1
+028130*                            IF THE BIRTHDAY HASN'T HAPPENED YET
+028140*                            THIS CALENDAR YEAR.
+028150******************************************************************
+028160 7100-COMPUTE-CURRENT-AGE.
+028170     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+028180     COMPUTE CM-CURRENT-AGE = WS-TODAY-YYYY - CM-YOB.
+028190     IF WS-TODAY-MM < CM-MOB
+028200         OR (WS-TODAY-MM = CM-MOB AND WS-TODAY-DD < CM-DOB)
+028210         SUBTRACT 1 FROM CM-CURRENT-AGE
+028220     END-IF.
+028230 7100-EXIT.
+028240     EXIT.
+028200******************************************************************
+028300* 8000-FINALIZE
+028400******************************************************************
+028500 8000-FINALIZE.
+028600     STRING "ADDS " WS-ADD-COUNT
+028700         " CHANGES " WS-CHANGE-COUNT
+028800         " DELETES " WS-DELETE-COUNT
+028900         " INQUIRIES " WS-INQUIRE-COUNT
+029000         " REJECTS " WS-REJECT-COUNT
+029100         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+029200     MOVE WS-REPORT-LINE TO CUSTRPT-LINE.
+029300     WRITE CUSTRPT-LINE.
+029400     CLOSE CUSTMAST-FILE CUSTTRAN-FILE CUSTRPT-FILE.
+029500 8000-EXIT.
+029600     EXIT.
