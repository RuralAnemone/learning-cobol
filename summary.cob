@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SUMMARY.
+000300 AUTHOR.        DATA PROCESSING.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  AUGUST 9TH, 2023.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-08-09  IW  ORIGINAL - READS THE SHARED AUDITLOG FILE AND
+001200*                 ROLLS UP ONE END-OF-RUN SUMMARY COVERING ALL
+001300*                 FOUR PROGRAMS (COBOLTUT, COMPUTE, CONDITNS,
+001400*                 FIZZBUZZ) THAT WRITE TO IT, SO OPERATIONS HAS
+001500*                 ONE REPORT TO CHECK INSTEAD OF FOUR PROGRAMS'
+001600*                 WORTH OF SCROLLED-OFF DISPLAY OUTPUT.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-AUDITLOG-STATUS.
+002400     SELECT SUMMRPT-FILE ASSIGN TO "SUMMRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-SUMMRPT-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  AUDITLOG-FILE.
+003000     COPY AUDITREC.
+003100 FD  SUMMRPT-FILE
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  SUMMRPT-LINE            PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-AUDITLOG-STATUS      PIC X(02) VALUE "00".
+003600     88  WS-AUDITLOG-OK          VALUE "00".
+003700     88  WS-AUDITLOG-EOF         VALUE "10".
+003800 01  WS-SUMMRPT-STATUS       PIC X(02) VALUE "00".
+003900 01  WS-AUDIT-EOF-SW         PIC X(01) VALUE "N".
+004000     88  WS-END-OF-AUDIT         VALUE "Y".
+004100 01  WS-REPORT-LINE          PIC X(80) VALUE SPACES.
+004200 01  WS-COBOLTUT-COUNTS.
+004300     05  WS-SSN-ACCEPT-COUNT     PIC 9(05) VALUE ZERO.
+004400     05  WS-SSN-REJECT-COUNT     PIC 9(05) VALUE ZERO.
+004500     05  WS-OUT-OF-BAL-COUNT     PIC 9(05) VALUE ZERO.
+004600 01  WS-CONDITNS-COUNTS.
+004700     05  WS-VOTE-ELIGIBLE-COUNT  PIC 9(05) VALUE ZERO.
+004800     05  WS-VOTE-INELIG-COUNT    PIC 9(05) VALUE ZERO.
+004900 01  WS-COMPUTE-COUNTS.
+005000     05  WS-PAYROLL-RUN-COUNT    PIC 9(05) VALUE ZERO.
+005100     05  WS-ARITH-EXCEPT-COUNT   PIC 9(05) VALUE ZERO.
+005200 01  WS-FIZZBUZZ-COUNTS.
+005300     05  WS-FIZZBUZZ-RUN-COUNT   PIC 9(05) VALUE ZERO.
+005400     05  WS-FIZZBUZZ-ITER-TOTAL  PIC 9(09) VALUE ZERO.
+005500     05  WS-FIZZBUZZ-ITER-THIS   PIC 9(09) VALUE ZERO.
+005600 PROCEDURE DIVISION.
+005700******************************************************************
+005800* 0000-MAINLINE
+005900******************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200     PERFORM 2000-TALLY-ONE-RECORD THRU 2000-EXIT
+006300         UNTIL WS-END-OF-AUDIT.
+006400     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+006500     STOP RUN.
+006600******************************************************************
+006700* 1000-INITIALIZE
+006800******************************************************************
+006900 1000-INITIALIZE.
+007000     OPEN INPUT AUDITLOG-FILE.
+007100     OPEN OUTPUT SUMMRPT-FILE.
+007200     MOVE "END-OF-RUN SUMMARY REPORT" TO SUMMRPT-LINE.
+007300     WRITE SUMMRPT-LINE.
+007400     IF NOT WS-AUDITLOG-OK
+007500         SET WS-END-OF-AUDIT TO TRUE
+007600     ELSE
+007700         PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+007800     END-IF.
+007900 1000-EXIT.
+008000     EXIT.
+008100******************************************************************
+008200* 2000-TALLY-ONE-RECORD - ADDS ONE AUDITLOG RECORD INTO THE
+008300*                         RIGHT PROGRAM'S COUNTERS BASED ON
+008400*                         AL-PROGRAM-ID/AL-ACTION-CODE.
+008500******************************************************************
+008600 2000-TALLY-ONE-RECORD.
+008700     EVALUATE AL-PROGRAM-ID
+008800         WHEN "COBOLTUT"
+008900             PERFORM 2200-TALLY-COBOLTUT THRU 2200-EXIT
+009000         WHEN "CONDITNS"
+009100             PERFORM 2300-TALLY-CONDITNS THRU 2300-EXIT
+009200         WHEN "COMPUTE"
+009300             PERFORM 2400-TALLY-COMPUTE THRU 2400-EXIT
+009400         WHEN "FIZZBUZZ"
+009500             PERFORM 2500-TALLY-FIZZBUZZ THRU 2500-EXIT
+009600         WHEN OTHER
+009700             CONTINUE
+009800     END-EVALUATE.
+009900     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300* 2100-READ-AUDIT
+010400******************************************************************
+010500 2100-READ-AUDIT.
+010600     READ AUDITLOG-FILE.
+010700     IF WS-AUDITLOG-EOF
+010800         SET WS-END-OF-AUDIT TO TRUE
+010900     END-IF.
+011000 2100-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300* 2200-TALLY-COBOLTUT - SSN EDITS AND CONTROL-TOTAL RECONCILIATION.
+011400******************************************************************
+011500 2200-TALLY-COBOLTUT.
+011600     EVALUATE AL-ACTION-CODE
+011700         WHEN "SSN-ACCEPT"
+011800             ADD 1 TO WS-SSN-ACCEPT-COUNT
+011900         WHEN "SSN-REJECT"
+012000             ADD 1 TO WS-SSN-REJECT-COUNT
+012100         WHEN "OUT-OF-BAL"
+012200             ADD 1 TO WS-OUT-OF-BAL-COUNT
+012300         WHEN OTHER
+012400             CONTINUE
+012500     END-EVALUATE.
+012600 2200-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900* 2300-TALLY-CONDITNS - VOTER-ELIGIBILITY DECISIONS. AL-DETAIL IS
+013000*                       BUILT AS "AGE=99 ELIGIBLE=Y" OR "...=N",
+013100*                       SO THE Y/N SITS IN A FIXED POSITION.
+013200******************************************************************
+013300 2300-TALLY-CONDITNS.
+013400     IF AL-ACTION-CODE = "VOTE-DEC"
+013500         IF AL-DETAIL(17:1) = "Y"
+013600             ADD 1 TO WS-VOTE-ELIGIBLE-COUNT
+013700         ELSE
+013800             ADD 1 TO WS-VOTE-INELIG-COUNT
+013900         END-IF
+014000     END-IF.
+014100 2300-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400* 2400-TALLY-COMPUTE - PAYROLL RUNS AND TRAPPED ARITHMETIC
+014500*                      EXCEPTIONS.
+014600******************************************************************
+014700 2400-TALLY-COMPUTE.
+014800     EVALUATE AL-ACTION-CODE
+014900         WHEN "PAYROLL-RUN"
+015000             ADD 1 TO WS-PAYROLL-RUN-COUNT
+015100         WHEN "SIZE-ERROR"
+015200             ADD 1 TO WS-ARITH-EXCEPT-COUNT
+015300         WHEN OTHER
+015400             CONTINUE
+015500     END-EVALUATE.
+015600 2400-EXIT.
+015700     EXIT.
+015800******************************************************************
+015900* 2500-TALLY-FIZZBUZZ - COMPLETED RUNS AND ITERATIONS COMPLETED.
+016000*                       AL-DETAIL IS BUILT AS "ITER=999999999
+016100*                       FIZZ=999 BUZZ=999", SO THE 9-DIGIT
+016200*                       ITERATION COUNT SITS AT A FIXED POSITION.
+016300******************************************************************
+016400 2500-TALLY-FIZZBUZZ.
+016500     IF AL-ACTION-CODE = "RUN-DONE"
+016600         ADD 1 TO WS-FIZZBUZZ-RUN-COUNT
+016700         MOVE AL-DETAIL(6:9) TO WS-FIZZBUZZ-ITER-THIS
+016800         ADD WS-FIZZBUZZ-ITER-THIS TO WS-FIZZBUZZ-ITER-TOTAL
+016900     END-IF.
+017000 2500-EXIT.
+017100     EXIT.
+017200******************************************************************
+017300* 8000-FINALIZE - WRITES THE PER-PROGRAM SUMMARY LINES.
+017400******************************************************************
+017500 8000-FINALIZE.
+017600     CLOSE AUDITLOG-FILE.
+017700     MOVE SPACES TO SUMMRPT-LINE.
+017800     WRITE SUMMRPT-LINE.
+017900     MOVE "--- COBOLTUT ---" TO SUMMRPT-LINE.
+018000     WRITE SUMMRPT-LINE.
+018100     MOVE SPACES TO WS-REPORT-LINE.
+018200     STRING "SSN ACCEPTED: " WS-SSN-ACCEPT-COUNT
+018300         " REJECTED: " WS-SSN-REJECT-COUNT
+018400         " OUT-OF-BALANCE: " WS-OUT-OF-BAL-COUNT
+018500         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+018600     MOVE WS-REPORT-LINE TO SUMMRPT-LINE.
+018700     WRITE SUMMRPT-LINE.
+018800     MOVE "--- CONDITIONALS ---" TO SUMMRPT-LINE.
+018900     WRITE SUMMRPT-LINE.
+019000     MOVE SPACES TO WS-REPORT-LINE.
+019100     STRING "VOTE ELIGIBLE: " WS-VOTE-ELIGIBLE-COUNT
+019200         " INELIGIBLE: " WS-VOTE-INELIG-COUNT
+019300         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019400     MOVE WS-REPORT-LINE TO SUMMRPT-LINE.
+019500     WRITE SUMMRPT-LINE.
+019600     MOVE "--- COMPUTATIONS ---" TO SUMMRPT-LINE.
+019700     WRITE SUMMRPT-LINE.
+019800     MOVE SPACES TO WS-REPORT-LINE.
+019900     STRING "PAYROLL RUNS: " WS-PAYROLL-RUN-COUNT
+020000         " ARITHMETIC EXCEPTIONS: " WS-ARITH-EXCEPT-COUNT
+020100         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+020200     MOVE WS-REPORT-LINE TO SUMMRPT-LINE.
+020300     WRITE SUMMRPT-LINE.
+020400     MOVE "--- FIZZBUZZ ---" TO SUMMRPT-LINE.
+020500     WRITE SUMMRPT-LINE.
+020600     MOVE SPACES TO WS-REPORT-LINE.
+020700     STRING "RUNS COMPLETED: " WS-FIZZBUZZ-RUN-COUNT
+020800         " TOTAL ITERATIONS: " WS-FIZZBUZZ-ITER-TOTAL
+020900         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+021000     MOVE WS-REPORT-LINE TO SUMMRPT-LINE.
+021100     WRITE SUMMRPT-LINE.
+021200     CLOSE SUMMRPT-FILE.
+021300 8000-EXIT.
+021400     EXIT.
