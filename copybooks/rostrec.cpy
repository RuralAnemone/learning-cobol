@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ROSTREC.CPY
+      * One roster entry read by CONDITIONALS' batch placement/voter
+      * extract pass - Ident/CustName line up with the CUSTREC layout
+      * so the same student can later become a CUSTMAST occurrence.
+      *     2023-05-30  IW  original
+      ******************************************************************
+       01  ROSTER-RECORD.
+           05  RR-IDENT            PIC 9(03).
+           05  RR-CUST-NAME        PIC X(20).
+           05  RR-AGE              PIC 9(02).
