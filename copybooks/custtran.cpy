@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CUSTTRAN.CPY
+      * Transaction record driving CUSTMAST maintenance (ADD, CHANGE,
+      * DELETE, INQUIRE).
+      *     2023-05-02  IW  original
+      ******************************************************************
+       01  CUST-TRAN-RECORD.
+           05  CT-ACTION-CODE      PIC X(01).
+               88  CT-ADD              VALUE "A".
+               88  CT-CHANGE           VALUE "C".
+               88  CT-DELETE           VALUE "D".
+               88  CT-INQUIRE          VALUE "I".
+           05  CT-IDENT            PIC 9(03).
+           05  CT-CUST-NAME        PIC X(20).
+           05  CT-MOB              PIC 9(02).
+           05  CT-DOB              PIC 9(02).
+           05  CT-YOB              PIC 9(04).
