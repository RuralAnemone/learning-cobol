@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CUSTREC.CPY
+      * Customer master record layout, shared by CUSTMAST and any
+      * program that builds or reads a customer occurrence.
+      *     2023-05-02  IW  original layout lifted out of COMPUTATIONS
+      ******************************************************************
+       01  CUST-RECORD.
+           05  CM-IDENT            PIC 9(03).
+           05  CM-CUST-NAME        PIC X(20).
+           05  CM-DATE-OF-BIRTH.
+               10  CM-MOB          PIC 9(02).
+               10  CM-DOB          PIC 9(02).
+               10  CM-YOB          PIC 9(04).
+           05  CM-CURRENT-AGE      PIC 9(03).
+           05  CM-DOB-VALID-SW     PIC X(01).
+               88  CM-DOB-IS-VALID     VALUE "Y".
+               88  CM-DOB-IS-INVALID   VALUE "N".
+           05  FILLER              PIC X(10).
