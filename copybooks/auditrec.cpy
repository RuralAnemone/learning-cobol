@@ -0,0 +1,20 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * One shared audit-trail record, appended to AUDITLOG by every
+      * program in the shop for each significant action (an SSN
+      * decision, a voter-eligibility decision, an arithmetic result,
+      * a completed fizzbuzz run, and so on), so a run can be traced
+      * back after the fact instead of relying on scrolled-off DISPLAY
+      * output.
+      *     2023-07-12  IW  original
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-ID       PIC X(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AL-RUN-DATE         PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AL-RUN-TIME         PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AL-ACTION-CODE      PIC X(12).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AL-DETAIL           PIC X(48).
