@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CONSTANTS.CPY
+      * Shared constants, rounding convention, and tax-table style rate
+      * fields used by COBOLTUT and COMPUTATIONS, so every program that
+      * rounds money or references pi does it the same way instead of
+      * each hardcoding its own value.
+      *     2023-08-09  IW  original - PI (COBOLTUT's old PIValue only
+      *                     carried 2 decimal places), the shop's
+      *                     standard ROUNDED MODE, and the federal tax/
+      *                     FICA rate pair COMPUTATIONS' payroll run
+      *                     uses.
+      ******************************************************************
+       01  SHOP-CONSTANTS.
+           05  CONST-PI-VALUE          PIC 9V9(08) VALUE 3.14159265.
+           05  CONST-ROUNDING-MODE     PIC X(22)
+               VALUE "NEAREST-AWAY-FROM-ZERO".
+           05  CONST-FED-TAX-RATE      PIC V999 VALUE .200.
+           05  CONST-FICA-RATE         PIC V999 VALUE .050.
