@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUSTCSV.
+000300 AUTHOR.        DATA PROCESSING.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  AUGUST 9TH, 2023.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-08-09  IW  ORIGINAL - READS CUSTMAST SEQUENTIALLY AND
+001200*                 WRITES A FLAT COMMA-DELIMITED CSV EXTRACT WITH
+001300*                 A HEADER ROW, SINCE THE REPORTING TEAM CAN'T
+001400*                 READ AN INDEXED COBOL FILE DIRECTLY.
+001500******************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS SEQUENTIAL
+002200         RECORD KEY IS CM-IDENT
+002300         FILE STATUS IS WS-CUSTMAST-STATUS.
+002400     SELECT CUSTCSV-FILE ASSIGN TO "CUSTCSV"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-CUSTCSV-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CUSTMAST-FILE.
+003000     COPY CUSTREC.
+003100 FD  CUSTCSV-FILE
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  CUSTCSV-LINE            PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-CUSTMAST-STATUS      PIC X(02) VALUE "00".
+003600     88  WS-CUSTMAST-OK          VALUE "00".
+003700     88  WS-CUSTMAST-EOF         VALUE "10".
+003800 01  WS-CUSTCSV-STATUS       PIC X(02) VALUE "00".
+003900 01  WS-CUSTMAST-EOF-SW      PIC X(01) VALUE "N".
+004000     88  WS-END-OF-CUSTMAST      VALUE "Y".
+004100 01  WS-REPORT-LINE          PIC X(80) VALUE SPACES.
+004200 01  WS-EXTRACT-COUNT        PIC 9(05) VALUE ZERO.
+004300 PROCEDURE DIVISION.
+004400******************************************************************
+004500* 0000-MAINLINE
+004600******************************************************************
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004900     PERFORM 2000-WRITE-ONE-CUSTOMER THRU 2000-EXIT
+005000         UNTIL WS-END-OF-CUSTMAST.
+005100     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+005200     STOP RUN.
+005300******************************************************************
+005400* 1000-INITIALIZE - OPENS CUSTMAST FOR A SEQUENTIAL SCAN IN IDENT
+005500*                   ORDER AND WRITES THE CSV HEADER ROW.
+005600******************************************************************
+005700 1000-INITIALIZE.
+005800     OPEN INPUT CUSTMAST-FILE.
+005900     OPEN OUTPUT CUSTCSV-FILE.
+006000     MOVE "IDENT,CUSTNAME,MOB,DOB,YOB" TO CUSTCSV-LINE.
+006100     WRITE CUSTCSV-LINE.
+006200     IF NOT WS-CUSTMAST-OK
+006300         SET WS-END-OF-CUSTMAST TO TRUE
+006400     ELSE
+006500         PERFORM 2100-READ-CUSTMAST THRU 2100-EXIT
+006600     END-IF.
+006700 1000-EXIT.
+006800     EXIT.
+006900******************************************************************
+007000* 2000-WRITE-ONE-CUSTOMER - ONE CSV DETAIL LINE PER CUSTMAST
+007100*                           RECORD.
+007200******************************************************************
+007300 2000-WRITE-ONE-CUSTOMER.
+007400     MOVE SPACES TO WS-REPORT-LINE.
+007500     STRING CM-IDENT ",""" CM-CUST-NAME """," CM-MOB ","
+007600         CM-DOB "," CM-YOB
+007700         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+007800     MOVE WS-REPORT-LINE TO CUSTCSV-LINE.
+007900     WRITE CUSTCSV-LINE.
+008000     ADD 1 TO WS-EXTRACT-COUNT.
+008100     PERFORM 2100-READ-CUSTMAST THRU 2100-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500* 2100-READ-CUSTMAST
+008600******************************************************************
+008700 2100-READ-CUSTMAST.
+008800     READ CUSTMAST-FILE NEXT RECORD
+008900         AT END
+009000             SET WS-END-OF-CUSTMAST TO TRUE
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500* 8000-FINALIZE
+009600******************************************************************
+009700 8000-FINALIZE.
+009800     CLOSE CUSTMAST-FILE CUSTCSV-FILE.
+009900     DISPLAY "CUSTOMERS EXTRACTED: " WS-EXTRACT-COUNT.
+010000 8000-EXIT.
+010100     EXIT.
