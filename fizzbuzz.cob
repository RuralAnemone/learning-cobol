@@ -1,13 +1,318 @@
-       identification division.
-       program-id. fizzbuzz.
-       author. Isaiah W.
-       date-written. April 18th, 2023.
-       data division.
-       working-storage section.
-       01 Iterations pic 9(3) value 15.
-       01 Counter pic 9(3) value zero.
-       procedure division.
-       display "how many times to fizzbuzz? " with no advancing.
-       accept Iterations.
-       display "fizzbuzzing " Iterations " times...".
-       perform
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIZZBUZZ.
+000300 AUTHOR.        ISAIAH W.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  APRIL 18TH, 2023.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-04-18  IW  ORIGINAL - NEVER FINISHED THE PERFORM.
+001200* 2023-06-20  IW  FINISHED THE FIZZ/BUZZ LOOP, MADE THE DIVISORS
+001300*                 CONFIGURABLE INSTEAD OF HARDCODED 3/5, AND
+001400*                 WROTE EACH ITERATION'S RESULT TO A FIZZRPT
+001500*                 REPORT FILE AS WELL AS THE SCREEN.
+001600* 2023-06-27  IW  ADDED CHECKPOINT/RESTART - THE COUNTER IS
+001700*                 SAVED TO A RESTARTFILE EVERY CHECKPOINT
+001800*                 INTERVAL, AND AN OPERATOR CAN RESUME FROM THE
+001900*                 LAST CHECKPOINT INSTEAD OF STARTING OVER.
+001910* 2023-07-05  IW  ADDED A TRANFILE BATCH-PARAMETER MODE - WHEN
+001920*                 TRANFILE IS PRESENT, EACH RECORD'S AGE/NUM1/
+001930*                 NUM2 FIELDS DRIVE ONE COMPLETE FIZZBUZZ RUN
+001940*                 (ITERATIONS/FIZZDIVISOR/BUZZDIVISOR) INSTEAD OF
+001950*                 PROMPTING AT A CONSOLE; CHECKPOINT/RESTART
+001960*                 STAYS INTERACTIVE-ONLY SINCE BATCH JOBS ARE
+001970*                 SHORT-LIVED.
+001980* 2023-07-12  IW  LOGS EACH COMPLETED FIZZBUZZ RUN (ITERATIONS
+001990*                 AND DIVISORS USED) TO THE SHARED AUDITLOG FILE.
+001991* 2023-08-09  IW  WIDENED ITERATIONS/COUNTER/WS-START-COUNTER TO
+001992*                 9-DIGIT COMP (BINARY) FIELDS SO THIS LOOP CAN
+001993*                 SERVE AS A HIGH-VOLUME BATCH COUNTER INSTEAD OF
+001994*                 CAPPING OUT AT 999; WIDENED THE RESTARTFILE
+001995*                 CHECKPOINT FIELD TO MATCH.
+001996* 2023-08-10  IW  THE CONSOLE DISPLAYS OF COUNTER/ITERATIONS NOW GO
+001997*                 THROUGH WS-COUNTER-DISP/WS-ITERATIONS-DISP LIKE
+001998*                 THE REPORT AND AUDITLOG WRITES ALREADY DID,
+001999*                 INSTEAD OF DISPLAYING THE COMP FIELDS RAW.
+002002* 2023-08-17  IW  GUARDED BOTH DIVIDE STATEMENTS IN THE FIZZBUZZ
+002005*                 LOOP AGAINST A ZERO DIVISOR - A BATCH RECORD WITH
+002010*                 NUM1 OR NUM2 OF ZERO WAS LEAVING WS-REMAINDER AT
+002015*                 ITS STALE PRIOR VALUE INSTEAD OF SKIPPING THE
+002020*                 FIZZ OR BUZZ CHECK.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT FIZZRPT-FILE ASSIGN TO "FIZZRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-FIZZRPT-STATUS.
+002700     SELECT RESTARTFILE ASSIGN TO "RESTARTFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-RESTART-STATUS.
+002950     SELECT TRANFILE-FILE ASSIGN TO "TRANFILE"
+002960         ORGANIZATION IS LINE SEQUENTIAL
+002970         FILE STATUS IS WS-TRANFILE-STATUS.
+002980     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+002985         ORGANIZATION IS LINE SEQUENTIAL
+002990         FILE STATUS IS WS-AUDITLOG-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  FIZZRPT-FILE
+003300     RECORD CONTAINS 80 CHARACTERS.
+003400 01  FIZZRPT-LINE            PIC X(80).
+003500 FD  RESTARTFILE
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  RESTART-LINE            PIC X(80).
+003750 FD  TRANFILE-FILE.
+003760     COPY TRANREC.
+003770 FD  AUDITLOG-FILE.
+003780     COPY AUDITREC.
+003800 WORKING-STORAGE SECTION.
+003900 01  Iterations pic 9(9) comp value 15.
+004000 01  Counter pic 9(9) comp value zero.
+004100 01  FizzDivisor pic 9(3) value 3.
+004200 01  BuzzDivisor pic 9(3) value 5.
+004300 01  WS-FIZZRPT-STATUS       pic x(02) value "00".
+004400 01  WS-RESTART-STATUS       pic x(02) value "00".
+004500     88  WS-RESTART-OK           value "00".
+004600     88  WS-RESTART-EOF          value "10".
+004700 01  WS-REMAINDER            pic 9(03) value zero.
+004800 01  WS-FIZZ-PART            pic x(04) value spaces.
+004900 01  WS-BUZZ-PART            pic x(04) value spaces.
+005000 01  WS-RESULT-LINE          pic x(20) value spaces.
+005100 01  WS-CHECKPOINT-INTERVAL  pic 9(03) value 100.
+005200 01  WS-START-COUNTER        pic 9(9) comp value 1.
+005300 01  WS-RESUME-SW            pic x(01) value "N".
+005400     88  WS-RESUME-REQUESTED     value "Y".
+005500 01  WS-CHECKPOINT-MOD       pic 9(03) value zero.
+005510 01  WS-TRANFILE-STATUS      pic x(02) value "00".
+005520     88  WS-TRANFILE-OK          value "00".
+005530     88  WS-TRANFILE-EOF         value "10".
+005540 01  WS-RUN-MODE-SW          pic x(01) value "I".
+005550     88  WS-BATCH-MODE           value "B".
+005560     88  WS-INTERACTIVE-MODE     value "I".
+005570 01  WS-TRAN-EOF-SW          pic x(01) value "N".
+005580     88  WS-END-OF-TRAN          value "Y".
+005590 01  WS-AUDITLOG-STATUS      pic x(02) value "00".
+005595     88  WS-AUDITLOG-OK          value "00".
+005596 01  WS-COUNTER-DISP         pic 9(9) value zero.
+005597 01  WS-ITERATIONS-DISP      pic 9(9) value zero.
+005600 PROCEDURE DIVISION.
+005700******************************************************************
+005800* 0000-MAINLINE
+005900******************************************************************
+006000 0000-MAINLINE.
+006005     PERFORM 0400-OPEN-AUDITLOG THRU 0400-EXIT.
+006010     PERFORM 0500-OPEN-TRANFILE THRU 0500-EXIT.
+006020     IF WS-BATCH-MODE
+006030         OPEN OUTPUT FIZZRPT-FILE
+006040         MOVE "FIZZBUZZ BATCH RUN" TO FIZZRPT-LINE
+006050         WRITE FIZZRPT-LINE
+006060         PERFORM 7000-BATCH-DRIVER THRU 7000-EXIT
+006070     ELSE
+006100         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006200         PERFORM 2000-FIZZBUZZ-LOOP THRU 2000-EXIT
+006300             VARYING Counter FROM WS-START-COUNTER BY 1
+006400             UNTIL Counter > Iterations
+006080     END-IF.
+006500     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+006505     CLOSE AUDITLOG-FILE.
+006600     STOP RUN.
+006605******************************************************************
+006606* 0400-OPEN-AUDITLOG - APPEND TO THE SHARED AUDITLOG FILE, OR
+006607*                      CREATE IT IF THIS IS THE VERY FIRST RUN.
+006608******************************************************************
+006609 0400-OPEN-AUDITLOG.
+006610     OPEN EXTEND AUDITLOG-FILE.
+006611     IF NOT WS-AUDITLOG-OK
+006612         OPEN OUTPUT AUDITLOG-FILE
+006613         CLOSE AUDITLOG-FILE
+006614         OPEN EXTEND AUDITLOG-FILE
+006615     END-IF.
+006616     MOVE SPACES TO AUDIT-LOG-RECORD.
+006617 0400-EXIT.
+006618     EXIT.
+006620******************************************************************
+006630* 0500-OPEN-TRANFILE - IF A TRANFILE IS STAGED, THIS RUN IS A
+006640*                      BATCH JOB; OTHERWISE FALL BACK TO THE
+006650*                      ORIGINAL CONSOLE-DRIVEN BEHAVIOR.
+006660******************************************************************
+006670 0500-OPEN-TRANFILE.
+006680     OPEN INPUT TRANFILE-FILE.
+006690     IF WS-TRANFILE-OK
+006700         SET WS-BATCH-MODE TO TRUE
+006710     ELSE
+006720         SET WS-INTERACTIVE-MODE TO TRUE
+006730     END-IF.
+006740 0500-EXIT.
+006750     EXIT.
+006760******************************************************************
+006800* 1000-INITIALIZE
+006900******************************************************************
+007000 1000-INITIALIZE.
+007100     display "how many times to fizzbuzz? " with no advancing.
+007200     accept Iterations.
+007300     display "fizz on what divisor? " with no advancing.
+007400     accept FizzDivisor.
+007500     display "buzz on what divisor? " with no advancing.
+007600     accept BuzzDivisor.
+007700     display "resume from last checkpoint (Y/N)? "
+007710         with no advancing.
+007800     accept WS-RESUME-SW.
+007900     IF WS-RESUME-REQUESTED
+008000         PERFORM 1100-RESUME-FROM-CHECKPOINT THRU 1100-EXIT
+008100     END-IF.
+008150     MOVE Iterations TO WS-ITERATIONS-DISP.
+008200     display "fizzbuzzing " WS-ITERATIONS-DISP " times...".
+008300     OPEN OUTPUT FIZZRPT-FILE.
+008400     MOVE "FIZZBUZZ RUN" TO FIZZRPT-LINE.
+008500     WRITE FIZZRPT-LINE.
+008600 1000-EXIT.
+008700     EXIT.
+008800******************************************************************
+008900* 1100-RESUME-FROM-CHECKPOINT - READS THE LAST CHECKPOINTED
+009000*                               COUNTER AND PICKS UP ONE PAST IT.
+009100******************************************************************
+009200 1100-RESUME-FROM-CHECKPOINT.
+009300     OPEN INPUT RESTARTFILE.
+009400     IF WS-RESTART-OK
+009500         READ RESTARTFILE
+009600             AT END
+009700                 CONTINUE
+009800         END-READ
+009900         IF WS-RESTART-OK
+010000             MOVE RESTART-LINE(1:9) TO WS-START-COUNTER
+010100             ADD 1 TO WS-START-COUNTER
+010200             display "resuming after counter " WS-START-COUNTER
+010300         END-IF
+010400         CLOSE RESTARTFILE
+010500     ELSE
+010600         display "no checkpoint found, starting from 1"
+010700     END-IF.
+010800 1100-EXIT.
+010900     EXIT.
+011000******************************************************************
+011100* 2000-FIZZBUZZ-LOOP - ONE ITERATION; CALLED ONCE PER COUNTER
+011200*                      VALUE BY THE MAINLINE'S PERFORM VARYING.
+011300******************************************************************
+011400 2000-FIZZBUZZ-LOOP.
+011500     MOVE SPACES TO WS-FIZZ-PART WS-BUZZ-PART WS-RESULT-LINE.
+011550     IF FizzDivisor NOT = 0
+011600         DIVIDE Counter BY FizzDivisor GIVING WS-REMAINDER
+011700             REMAINDER WS-REMAINDER
+011750         IF WS-REMAINDER = 0
+011900             MOVE "Fizz" TO WS-FIZZ-PART
+012000         END-IF
+012050     END-IF.
+012080     IF BuzzDivisor NOT = 0
+012100         DIVIDE Counter BY BuzzDivisor GIVING WS-REMAINDER
+012200             REMAINDER WS-REMAINDER
+012250         IF WS-REMAINDER = 0
+012400             MOVE "Buzz" TO WS-BUZZ-PART
+012500         END-IF
+012550     END-IF.
+012600     IF WS-FIZZ-PART = SPACES AND WS-BUZZ-PART = SPACES
+012700         MOVE Counter TO WS-RESULT-LINE
+012800     ELSE
+012900         STRING WS-FIZZ-PART DELIMITED BY SPACE
+013000             WS-BUZZ-PART DELIMITED BY SPACE
+013100             INTO WS-RESULT-LINE
+013200     END-IF.
+013350     MOVE Counter TO WS-COUNTER-DISP.
+013300     display WS-COUNTER-DISP ": " WS-RESULT-LINE.
+013400     STRING WS-COUNTER-DISP DELIMITED BY SIZE
+013500         ": " DELIMITED BY SIZE
+013600         WS-RESULT-LINE DELIMITED BY SIZE
+013700         INTO FIZZRPT-LINE.
+013800     WRITE FIZZRPT-LINE.
+013900     DIVIDE Counter BY WS-CHECKPOINT-INTERVAL
+014000         GIVING WS-REMAINDER REMAINDER WS-CHECKPOINT-MOD.
+014100     IF WS-CHECKPOINT-MOD = 0
+014200         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+014300     END-IF.
+014400 2000-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700* 2100-WRITE-CHECKPOINT - OVERWRITES RESTARTFILE WITH THE
+014800*                         CURRENT COUNTER SO AN INTERRUPTED RUN
+014900*                         CAN PICK UP HERE INSTEAD OF FROM ZERO.
+015000******************************************************************
+015100 2100-WRITE-CHECKPOINT.
+015200     OPEN OUTPUT RESTARTFILE.
+015250     MOVE SPACES TO RESTART-LINE.
+015300     MOVE Counter TO RESTART-LINE(1:9).
+015400     WRITE RESTART-LINE.
+015500     CLOSE RESTARTFILE.
+015600 2100-EXIT.
+015700     EXIT.
+015800******************************************************************
+015900* 8000-FINALIZE
+016000******************************************************************
+016100 8000-FINALIZE.
+016150     IF WS-INTERACTIVE-MODE
+016160         MOVE "RUN-DONE" TO AL-ACTION-CODE
+016165         MOVE Iterations TO WS-ITERATIONS-DISP
+016170         STRING "ITER=" WS-ITERATIONS-DISP " FIZZ=" FizzDivisor
+016180             " BUZZ=" BuzzDivisor
+016190             DELIMITED BY SIZE INTO AL-DETAIL
+016195         PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT
+016197     END-IF.
+016200     CLOSE FIZZRPT-FILE.
+016300 8000-EXIT.
+016400     EXIT.
+016410******************************************************************
+016420* 7000-BATCH-DRIVER - RUNS ONE COMPLETE FIZZBUZZ JOB PER TRANFILE
+016430*                     RECORD: AGE BECOMES ITERATIONS, NUM1/NUM2
+016440*                     BECOME FIZZDIVISOR/BUZZDIVISOR.
+016450******************************************************************
+016460 7000-BATCH-DRIVER.
+016470     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+016480     PERFORM 7200-PROCESS-TRAN THRU 7200-EXIT
+016490         UNTIL WS-END-OF-TRAN.
+016500     CLOSE TRANFILE-FILE.
+016510 7000-EXIT.
+016520     EXIT.
+016530******************************************************************
+016540* 7100-READ-TRAN
+016550******************************************************************
+016560 7100-READ-TRAN.
+016570     READ TRANFILE-FILE.
+016580     IF WS-TRANFILE-EOF
+016590         SET WS-END-OF-TRAN TO TRUE
+016600     END-IF.
+016610 7100-EXIT.
+016620     EXIT.
+016630******************************************************************
+016640* 7200-PROCESS-TRAN - ONE FIZZBUZZ JOB, ALWAYS STARTING FROM
+016650*                     COUNTER 1.
+016660******************************************************************
+016670 7200-PROCESS-TRAN.
+016680     MOVE BT-AGE  TO Iterations.
+016690     MOVE BT-NUM1 TO FizzDivisor.
+016700     MOVE BT-NUM2 TO BuzzDivisor.
+016710     MOVE 1 TO WS-START-COUNTER.
+016715     MOVE Iterations TO WS-ITERATIONS-DISP.
+016720     display "fizzbuzzing " WS-ITERATIONS-DISP " times (batch)...".
+016730     PERFORM 2000-FIZZBUZZ-LOOP THRU 2000-EXIT
+016740         VARYING Counter FROM WS-START-COUNTER BY 1
+016750         UNTIL Counter > Iterations.
+016752     MOVE "RUN-DONE" TO AL-ACTION-CODE.
+016753     MOVE Iterations TO WS-ITERATIONS-DISP.
+016754     STRING "ITER=" WS-ITERATIONS-DISP " FIZZ=" FizzDivisor
+016756         " BUZZ=" BuzzDivisor
+016758         DELIMITED BY SIZE INTO AL-DETAIL.
+016759     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+016760     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+016770 7200-EXIT.
+016780     EXIT.
+016790******************************************************************
+016800* 9500-WRITE-AUDIT-LOG - APPEND ONE RECORD TO THE SHARED AUDITLOG.
+016810******************************************************************
+016820 9500-WRITE-AUDIT-LOG.
+016830     MOVE "FIZZBUZZ" TO AL-PROGRAM-ID.
+016840     ACCEPT AL-RUN-DATE FROM DATE.
+016850     ACCEPT AL-RUN-TIME FROM TIME.
+016860     WRITE AUDIT-LOG-RECORD.
+016870 9500-EXIT.
+016880     EXIT.
