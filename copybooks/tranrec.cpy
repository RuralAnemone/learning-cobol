@@ -0,0 +1,18 @@
+      ******************************************************************
+      * TRANREC.CPY
+      * Shared batch transaction record. Each record represents one
+      * pass through a program's existing interactive logic, driven
+      * from a parameter file instead of an operator sitting at a
+      * console. Every program reads only the fields it needs.
+      *     2023-07-05  IW  original
+      ******************************************************************
+       01  BATCH-TRAN-RECORD.
+           05  BT-SSNUM.
+               10  BT-SSAREA       PIC 9(03).
+               10  BT-SSGROUP      PIC 9(02).
+               10  BT-SSSERIAL     PIC 9(04).
+           05  BT-AGE              PIC 9(02).
+           05  BT-SCORE            PIC X(01).
+           05  BT-NUM1             PIC 9(01).
+           05  BT-NUM2             PIC 9(01).
+           05  BT-CONTROL-TOTAL    PIC 9(02).
