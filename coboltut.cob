@@ -1,45 +1,301 @@
-000100 identification division.
-000200 program-id. coboltut.
-000300 author. Isaiah W.
-000400 date-written. April 17th 2023.
-000500*
-000600 environment division.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBOLTUT.
+000300 AUTHOR.        ISAIAH W.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  APRIL 17TH, 2023.
+000600 DATE-COMPILED.
 000700*
-000800 data division.
-000900 file section.
-001000*
-001100*probably just gonna get familiar with the
-001150*syntax highlighting for now lol
-001200 working-storage section.
-001300 01 UserName    pic x(30) value "user0".
-001400 01 Num1    pic 9 value zeroes.
-001500 01 Num2    pic 9 value zeroes.
-001600 01 Total   pic 99 value 0.
-001700 01 SSNum.
-001800     02 SSArea   pic 999.
-001900     02 SSGroup  pic 99.
-002000     02 SSSerial pic 9999.
-002100 01 PIValue constant as 3.14.
-002200*figurative (predefined?) constants:
-002300*-----------------------------------
-002400*zero, zeroes, zeros
-002500*space(s)
-002600*high-value(s) (largest value of defined type)
-002700*low-value(s) (smallest value of defined type)
-002800*
-002900 procedure division.
-003000 display "enter your name: " with no advancing.
-003100 accept UserName.
-003200 display "hi " UserName.
-003300
-003400 move zero to UserName.
-003500 display UserName.
-003600 display "Enter 2 values to sum: " with no advancing.
-003700     accept Num1.
-003800     accept Num2.
-003900     compute Total = Num1 + Num2.
-004000 display Num1 " + " Num2 " = " Total.
-004100 display "Enter your social security number: " with no advancing.
-004200     accept SSNum.
-004300 display "Area: " SSArea.
-004400 stop run.
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-04-17  IW  ORIGINAL - NAME/SUM/SSN ACCEPT SCRATCHPAD.
+001200* 2023-05-16  IW  ADDED AN EDIT PARAGRAPH BEHIND THE SSN ACCEPT
+001300*                 THAT REJECTS KNOWN-INVALID AREA/GROUP/SERIAL
+001400*                 PATTERNS AND RE-PROMPTS INSTEAD OF LETTING BAD
+001500*                 SSNS FLOW ON THROUGH.
+001520* 2023-05-23  IW  SSN IS NOW SHOWN ON SCREEN MASKED (XXX-XX-NNNN)
+001540*                 INSTEAD OF ECHOING THE FULL NUMBER; SSAREA AND
+001560*                 SSGROUP STAY UNMASKED IN STORAGE FOR INTERNAL
+001580*                 USE.
+001590* 2023-07-05  IW  ADDED A TRANFILE BATCH-PARAMETER MODE SO THIS
+001592*                 CAN BE SCHEDULED OVERNIGHT INSTEAD OF RUN FROM A
+001594*                 CONSOLE - WHEN TRANFILE IS PRESENT, EACH RECORD'S
+001596*                 SSNUM/NUM1/NUM2 DRIVES ONE PASS THROUGH THE SAME
+001598*                 SUM AND SSN-EDIT LOGIC; OTHERWISE FALLS BACK TO
+001599*                 THE ORIGINAL INTERACTIVE ACCEPTS.
+001601* 2023-07-12  IW  EVERY SSN DECISION AND COMPUTED SUM NOW APPENDS
+001602*                 A RECORD TO THE SHARED AUDITLOG FILE.
+001603* 2023-08-09  IW  THE NUM1+NUM2 SUM IS NOW RECONCILED AGAINST AN
+001604*                 INDEPENDENTLY-SUPPLIED CONTROL TOTAL; AN
+001605*                 OUT-OF-BALANCE CONDITION IS FLAGGED ON SCREEN
+001606*                 AND LOGGED INSTEAD OF BEING DISPLAYED AS IF IT
+001607*                 TIED OUT.
+001608* 2023-08-09  IW  PIVALUE REPLACED BY THE SHARED CONSTANTS.CPY
+001609*                 COPYBOOK (ALSO USED BY COMPUTATIONS), SO PI AND
+001610*                 THE SHOP'S ROUNDING/TAX-RATE CONVENTIONS COME
+001611*                 FROM ONE PLACE.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001710 INPUT-OUTPUT SECTION.
+001720 FILE-CONTROL.
+001730     SELECT TRANFILE-FILE ASSIGN TO "TRANFILE"
+001740         ORGANIZATION IS LINE SEQUENTIAL
+001750         FILE STATUS IS WS-TRANFILE-STATUS.
+001760     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+001770         ORGANIZATION IS LINE SEQUENTIAL
+001780         FILE STATUS IS WS-AUDITLOG-STATUS.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002050 FD  TRANFILE-FILE.
+002060     COPY TRANREC.
+002070 FD  AUDITLOG-FILE.
+002080     COPY AUDITREC.
+002200 WORKING-STORAGE SECTION.
+002300 01  UserName    pic x(30) value "user0".
+002400 01  Num1    pic 9 value zeroes.
+002500 01  Num2    pic 9 value zeroes.
+002600 01  Total   pic 99 value 0.
+002700 01  SSNum.
+002800     02  SSArea   pic 999.
+002900     02  SSGroup  pic 99.
+003000     02  SSSerial pic 9999.
+003100 01  SSN-EDIT-SW     pic x(01) value "N".
+003200     88  SSN-IS-VALID    value "Y".
+003300     88  SSN-IS-INVALID  value "N".
+003350 01  SSNum-Masked    pic x(11).
+003360 01  WS-TRANFILE-STATUS  pic x(02) value "00".
+003370     88  WS-TRANFILE-OK      value "00".
+003380     88  WS-TRANFILE-EOF     value "10".
+003390 01  WS-RUN-MODE-SW      pic x(01) value "I".
+003392     88  WS-BATCH-MODE       value "B".
+003394     88  WS-INTERACTIVE-MODE value "I".
+003396 01  WS-TRAN-EOF-SW      pic x(01) value "N".
+003398     88  WS-END-OF-TRAN      value "Y".
+003399 01  WS-AUDITLOG-STATUS  pic x(02) value "00".
+003399     88  WS-AUDITLOG-OK      value "00".
+003399 01  WS-CONTROL-TOTAL    pic 99 value zero.
+003399 01  WS-BALANCE-SW       pic x(01) value "Y".
+003399     88  WS-IN-BALANCE       value "Y".
+003399     88  WS-OUT-OF-BALANCE   value "N".
+003400     COPY CONSTANTS.
+003500*figurative (predefined?) constants:
+003600*-----------------------------------------
+003700*zero, zeroes, zeros
+003800*space(s)
+003900*high-value(s) (largest value of defined type)
+004000*low-value(s) (smallest value of defined type)
+004100*
+004200 PROCEDURE DIVISION.
+004300******************************************************************
+004400* 0000-MAINLINE
+004500******************************************************************
+004600 0000-MAINLINE.
+004605     PERFORM 0400-OPEN-AUDITLOG THRU 0400-EXIT.
+004610     PERFORM 0500-OPEN-TRANFILE THRU 0500-EXIT.
+004620     IF WS-BATCH-MODE
+004630         PERFORM 7000-BATCH-DRIVER THRU 7000-EXIT
+004640     ELSE
+004700         PERFORM 1000-GREET THRU 1000-EXIT
+004800         PERFORM 2000-SUM-TWO-VALUES THRU 2000-EXIT
+004900         PERFORM 3000-ACCEPT-SSN THRU 3000-EXIT
+005000             UNTIL SSN-IS-VALID
+005100         PERFORM 3900-SHOW-SSN THRU 3900-EXIT
+005150     END-IF.
+005160     CLOSE AUDITLOG-FILE.
+005200     STOP RUN.
+005205******************************************************************
+005206* 0400-OPEN-AUDITLOG - APPENDS TO THE SHARED AUDITLOG, CREATING
+005207*                      IT ON THE FIRST RUN THAT EVER TOUCHES IT.
+005208******************************************************************
+005209 0400-OPEN-AUDITLOG.
+005210     OPEN EXTEND AUDITLOG-FILE.
+005211     IF NOT WS-AUDITLOG-OK
+005212         OPEN OUTPUT AUDITLOG-FILE
+005213         CLOSE AUDITLOG-FILE
+005214         OPEN EXTEND AUDITLOG-FILE
+005215     END-IF.
+005215     MOVE SPACES TO AUDIT-LOG-RECORD.
+005216 0400-EXIT.
+005217     EXIT.
+005210******************************************************************
+005220* 0500-OPEN-TRANFILE - IF A TRANFILE IS STAGED, THIS RUN IS A
+005230*                      BATCH JOB; OTHERWISE FALL BACK TO THE
+005240*                      ORIGINAL CONSOLE-DRIVEN BEHAVIOR.
+005250******************************************************************
+005260 0500-OPEN-TRANFILE.
+005270     OPEN INPUT TRANFILE-FILE.
+005280     IF WS-TRANFILE-OK
+005290         SET WS-BATCH-MODE TO TRUE
+005300     ELSE
+005310         SET WS-INTERACTIVE-MODE TO TRUE
+005320     END-IF.
+005330 0500-EXIT.
+005340     EXIT.
+005350******************************************************************
+005400* 1000-GREET
+005500******************************************************************
+005600 1000-GREET.
+005700     display "enter your name: " with no advancing.
+005800     accept UserName.
+005900     display "hi " UserName.
+006000     move zero to UserName.
+006100     display UserName.
+006150     display "shop pi constant: " CONST-PI-VALUE.
+006200 1000-EXIT.
+006300     EXIT.
+006400******************************************************************
+006500* 2000-SUM-TWO-VALUES
+006600******************************************************************
+006700 2000-SUM-TWO-VALUES.
+006800     display "Enter 2 values to sum: " with no advancing.
+006900     accept Num1.
+007000     accept Num2.
+007100     compute Total = Num1 + Num2.
+007200     display Num1 " + " Num2 " = " Total.
+007210     MOVE "SUM" TO AL-ACTION-CODE.
+007220     STRING "NUM1=" Num1 " NUM2=" Num2 " TOTAL=" Total
+007230         DELIMITED BY SIZE INTO AL-DETAIL.
+007240     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+007250     display "Enter the control total to reconcile against: "
+007260         with no advancing.
+007270     accept WS-CONTROL-TOTAL.
+007280     PERFORM 2050-RECONCILE-TOTAL THRU 2050-EXIT.
+007300 2000-EXIT.
+007400     EXIT.
+007410******************************************************************
+007420* 2050-RECONCILE-TOTAL - COMPARES THE COMPUTED TOTAL AGAINST AN
+007430*                        INDEPENDENTLY-SUPPLIED CONTROL TOTAL;
+007440*                        FLAGS AND LOGS ANY OUT-OF-BALANCE RATHER
+007450*                        THAN LETTING IT PASS AS IF IT TIED OUT.
+007460******************************************************************
+007470 2050-RECONCILE-TOTAL.
+007480     IF Total = WS-CONTROL-TOTAL
+007490         SET WS-IN-BALANCE TO TRUE
+007500     ELSE
+007510         SET WS-OUT-OF-BALANCE TO TRUE
+007520         display "*** OUT OF BALANCE *** COMPUTED=" Total
+007530             " CONTROL=" WS-CONTROL-TOTAL
+007540         MOVE "OUT-OF-BAL" TO AL-ACTION-CODE
+007550         STRING "COMPUTED=" Total " CONTROL=" WS-CONTROL-TOTAL
+007560             DELIMITED BY SIZE INTO AL-DETAIL
+007570         PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT
+007580     END-IF.
+007590 2050-EXIT.
+007600     EXIT.
+007500******************************************************************
+007600* 3000-ACCEPT-SSN - ACCEPTS SSNUM AND RUNS IT THROUGH THE EDIT
+007700*                   PARAGRAPH; RE-PROMPTS WHILE IT FAILS.
+007800******************************************************************
+007900 3000-ACCEPT-SSN.
+008000     display "enter your social security number: "
+008050         with no advancing.
+008100     accept SSNum.
+008200     PERFORM 3100-EDIT-SSN THRU 3100-EXIT.
+008300     IF SSN-IS-INVALID
+008400         display "that ssn is not valid, try again."
+008410         MOVE "SSN-REJECT" TO AL-ACTION-CODE
+008420         STRING "AREA=" SSArea " GROUP=" SSGroup
+008430             DELIMITED BY SIZE INTO AL-DETAIL
+008440         PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT
+008500     END-IF.
+008600 3000-EXIT.
+008700     EXIT.
+008800******************************************************************
+008900* 3100-EDIT-SSN - REJECTS AREA 000, 666, 900-999; GROUP 00; AND
+009000*                 SERIAL 0000, PER SSA ISSUANCE RULES.
+009100******************************************************************
+009200 3100-EDIT-SSN.
+009300     SET SSN-IS-VALID TO TRUE.
+009400     IF SSArea = 000
+009500         SET SSN-IS-INVALID TO TRUE
+009600     END-IF.
+009700     IF SSArea = 666
+009800         SET SSN-IS-INVALID TO TRUE
+009900     END-IF.
+010000     IF SSArea >= 900
+010100         SET SSN-IS-INVALID TO TRUE
+010200     END-IF.
+010300     IF SSGroup = 00
+010400         SET SSN-IS-INVALID TO TRUE
+010500     END-IF.
+010600     IF SSSerial = 0000
+010700         SET SSN-IS-INVALID TO TRUE
+010800     END-IF.
+010900 3100-EXIT.
+011000     EXIT.
+011100******************************************************************
+011200* 3900-SHOW-SSN - SHOWS ONLY A MASKED SSN ON SCREEN; SSAREA,
+011210*                 SSGROUP AND SSSERIAL STAY UNMASKED IN STORAGE.
+011300******************************************************************
+011400 3900-SHOW-SSN.
+011420     STRING "XXX-XX-" SSSerial DELIMITED BY SIZE
+011440         INTO SSNum-Masked.
+011500     display "SSN on file: " SSNum-Masked.
+011510     MOVE "SSN-ACCEPT" TO AL-ACTION-CODE.
+011520     MOVE SSNum-Masked TO AL-DETAIL.
+011530     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+011600 3900-EXIT.
+011700     EXIT.
+011710******************************************************************
+011720* 7000-BATCH-DRIVER - DRIVES ONE PASS OF THE SUM/SSN-EDIT LOGIC
+011730*                     PER TRANFILE RECORD INSTEAD OF A CONSOLE.
+011740******************************************************************
+011750 7000-BATCH-DRIVER.
+011760     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+011770     PERFORM 7200-PROCESS-TRAN THRU 7200-EXIT
+011780         UNTIL WS-END-OF-TRAN.
+011790     CLOSE TRANFILE-FILE.
+011800 7000-EXIT.
+011810     EXIT.
+011820******************************************************************
+011830* 7100-READ-TRAN
+011840******************************************************************
+011850 7100-READ-TRAN.
+011860     READ TRANFILE-FILE.
+011870     IF WS-TRANFILE-EOF
+011880         SET WS-END-OF-TRAN TO TRUE
+011890     END-IF.
+011900 7100-EXIT.
+011910     EXIT.
+011920******************************************************************
+011930* 7200-PROCESS-TRAN - SAME SUM-AND-EDIT LOGIC AS THE INTERACTIVE
+011940*                     PARAGRAPHS, DRIVEN FROM THE TRANSACTION
+011950*                     RECORD'S SSNUM/NUM1/NUM2 INSTEAD OF ACCEPT.
+011960******************************************************************
+011970 7200-PROCESS-TRAN.
+011980     MOVE BT-SSNUM TO SSNum.
+011990     MOVE BT-NUM1  TO Num1.
+012000     MOVE BT-NUM2  TO Num2.
+012010     compute Total = Num1 + Num2.
+012020     display Num1 " + " Num2 " = " Total.
+012022     MOVE "SUM" TO AL-ACTION-CODE.
+012024     STRING "NUM1=" Num1 " NUM2=" Num2 " TOTAL=" Total
+012026         DELIMITED BY SIZE INTO AL-DETAIL.
+012028     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+012029     MOVE BT-CONTROL-TOTAL TO WS-CONTROL-TOTAL.
+012029     PERFORM 2050-RECONCILE-TOTAL THRU 2050-EXIT.
+012030     PERFORM 3100-EDIT-SSN THRU 3100-EXIT.
+012040     IF SSN-IS-INVALID
+012050         display "that ssn is not valid, rejecting transaction."
+012052         MOVE "SSN-REJECT" TO AL-ACTION-CODE
+012054         STRING "AREA=" SSArea " GROUP=" SSGroup
+012056             DELIMITED BY SIZE INTO AL-DETAIL
+012058         PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT
+012060     ELSE
+012070         PERFORM 3900-SHOW-SSN THRU 3900-EXIT
+012080     END-IF.
+012090     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+012100 7200-EXIT.
+012110     EXIT.
+012120******************************************************************
+012130* 9500-WRITE-AUDIT-LOG - APPENDS ONE RECORD TO THE SHARED AUDITLOG.
+012140*                        CALLER SETS AL-ACTION-CODE/AL-DETAIL
+012150*                        BEFORE PERFORMING THIS.
+012160******************************************************************
+012170 9500-WRITE-AUDIT-LOG.
+012180     MOVE "COBOLTUT" TO AL-PROGRAM-ID.
+012190     ACCEPT AL-RUN-DATE FROM DATE.
+012200     ACCEPT AL-RUN-TIME FROM TIME.
+012210     WRITE AUDIT-LOG-RECORD.
+012220 9500-EXIT.
+012230     EXIT.
