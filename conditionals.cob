@@ -1,48 +1,770 @@
-       identification division.
-       program-id. coboltut.
-       author. Isaiah W.
-       date-written. April 23rd, 2023.
-       environment division.
-       configuration section.
-       special-names.
-           class PassingScore is "A" thru "C", "D".
-       data division.
-       file section.
-       working-storage section.
-       01 Age pic 99 value 0.
-       01 Grade pic 99 value 0.
-       01 Score pic x value "B".
-       01 CanVoteFlag pic 9 value 0.
-           88 CanVote value 1.
-           88 CantVote value 0.
-       01 TestNumber pic x.
-           88 IsPrime value "1", "3", "5", "7".
-           88 IsOdd value "1", "3", "5", "7", "9".
-           88 IsEven value "2", "4", "6", "8".
-           88 LessThan5 value "1" thru "4".
-           88 ANumber value "0" thru "9".
-
-       procedure division.
-       display "enter your age: " with no advancing.
-           accept Age
-       if Age > 18 then 
-           display "you can vote! congrats!"
-       else 
-           display "you can't vote! L bozo!"
-       end-if
-
-       if Age < 5 then 
-           display "stay home, fetus"
-       else if Age = 5 then
-           display "go to kindergarten"
-       else if Age > 5 and age < 18 then 
-           compute Grade = Age - 5
-           display "go to grade " Grade
-       end-if end-if end-if
-      *> hmm that doesn't look too hot
-       
-       if Age greater than or equal to 18
-           display "go to college"
-       end-if
-
-       stop run.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CONDITIONALS.
+000300 AUTHOR.        ISAIAH W.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  APRIL 23RD, 2023.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-04-23  IW  ORIGINAL - ONE-SHOT AGE/GRADE/VOTE CONSOLE DEMO.
+001200* 2023-06-06  IW  ADDED A BATCH PASS THAT RUNS THE SAME FETUS/
+001300*                 KINDERGARTEN/GRADE-N/COLLEGE PLACEMENT RULES
+001400*                 AGAINST A FULL ROSTER FILE AND WRITES A
+001500*                 PER-GRADE-LEVEL HEADCOUNT REPORT, SO ENROLLMENT
+001600*                 PLACEMENT CAN RUN FOR A WHOLE SCHOOL IN ONE JOB.
+001650* 2023-06-13  IW  FIXED THE VOTE CHECK TO USE >= 18 (18-YEAR-OLDS
+001660*                 ARE ELIGIBLE) AND TO ACTUALLY SET CANVOTE/
+001670*                 CANTVOTE INSTEAD OF JUST DISPLAYING A MESSAGE.
+001680*                 THE ROSTER BATCH PASS NOW RUNS THE SAME CHECK
+001690*                 PER STUDENT AND WRITES ELIGIBLE IDENTS TO A NEW
+001695*                 VOTEREXT FILE FOR THE ELECTIONS PROCESS.
+001696* 2023-07-05  IW  SPLIT THE AGE-PLACEMENT RULES OUT OF THE
+001697*                 INTERACTIVE PARAGRAPH INTO 1050-EVALUATE-AGE SO
+001698*                 A NEW TRANFILE BATCH-PARAMETER MODE CAN DRIVE
+001699*                 THE SAME RULES PER RECORD, INSTEAD OF PROMPTING
+001699*                  AT A CONSOLE, WHEN TRANFILE IS STAGED.
+001699*                  2023-07-12  IW  ADDED EVERY VOTE-ELIGIBILITY
+001699*                  DECISION TO THE SHARED AUDITLOG FILE.
+001699* 2023-08-09  IW  ADDED A NUMBER CLASSIFIER BATCH REPORT - READS
+001699*                 A FILE OF MULTI-DIGIT NUMBERS AND APPLIES THE
+001699*                 SAME PRIME/ODD/EVEN/RANGE RULES TESTNUMBER'S
+001699*                 88-LEVELS ONLY EVER COVERED FOR ONE CONSOLE
+001699*                 DIGIT AT A TIME.
+001699* 2023-08-09  IW  ADDED A GRADE REPORT THAT RUNS THE PassingScore
+001699*                 CLASS TEST AGAINST A BATCH OF STUDENT Score
+001699*                 VALUES AND COUNTS PASS/FAIL BY LETTER GRADE -
+001699*                 THE CLASS CONDITION WAS DECLARED IN SPECIAL-
+001699*                 NAMES BUT NEVER ACTUALLY TESTED BEFORE.
+001699* 2023-08-10  IW  GUARDED THE ROSTERIN/NUMBERIN/GRADEIN OPENS IN
+001699*                 THE THREE BATCH REPORT PARAGRAPHS SO A MISSING
+001699*                 INPUT FILE SETS END-OF-FILE UP FRONT INSTEAD OF
+001699*                 SPINNING FOREVER ON STATUS "47" READS. ALSO
+001699*                 LOGS THE ROSTER-DRIVEN VOTE DECISION TO
+001699*                 AUDITLOG, THE SAME AS THE INTERACTIVE/TRANFILE
+001699*                 PATHS ALREADY DO. THE TRANFILE BATCH DRIVER NOW
+001699*                 ALSO RUNS EACH RECORD'S BT-SCORE THROUGH THE
+001699*                 PassingScore CLASS AND LOGS A PASS/FAIL ENTRY,
+001699*                 SINCE THAT FIELD WAS ADDED TO TRANREC BUT NEVER
+001699*                 WIRED IN. THE INTERACTIVE CONSOLE DEMO NOW ACCEPTS
+001699*                 A DATE OF BIRTH AND DERIVES CM-CURRENT-AGE FROM
+001699*                 IT (SAME RULES AS CUSTMAST/COMPUTATIONS) INSTEAD
+001699*                 OF PROMPTING FOR A SEPARATE, POSSIBLY-DISAGREEING
+001699*                 Age VALUE.
+001699* 2023-08-24  IW  1000-INTERACTIVE-PLACEMENT WAS FALLING THROUGH TO
+001699*                 THE VOTE/GRADE EVALUATION WITH CM-CURRENT-AGE
+001699*                 FORCED TO ZERO WHENEVER THE ENTERED DATE OF BIRTH
+001699*                 FAILED VALIDATION, WITH NO MESSAGE TELLING THE
+001699*                 OPERATOR WHY. NOW AN INVALID DOB DISPLAYS AN
+001699*                 ERROR, LOGS A DOB-REJECT ENTRY TO AUDITLOG, AND
+001699*                 SKIPS 1050-EVALUATE-AGE ENTIRELY.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     CLASS PassingScore IS "A" THRU "C", "D".
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ROSTERIN-FILE ASSIGN TO "ROSTERIN"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-ROSTERIN-STATUS.
+002700     SELECT PLACERPT-FILE ASSIGN TO "PLACERPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-PLACERPT-STATUS.
+002950     SELECT VOTEREXT-FILE ASSIGN TO "VOTEREXT"
+002960         ORGANIZATION IS LINE SEQUENTIAL
+002970         FILE STATUS IS WS-VOTEREXT-STATUS.
+002980     SELECT TRANFILE-FILE ASSIGN TO "TRANFILE"
+002985         ORGANIZATION IS LINE SEQUENTIAL
+002990         FILE STATUS IS WS-TRANFILE-STATUS.
+002995     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+002996         ORGANIZATION IS LINE SEQUENTIAL
+002997         FILE STATUS IS WS-AUDITLOG-STATUS.
+002998     SELECT NUMBERIN-FILE ASSIGN TO "NUMBERIN"
+002998         ORGANIZATION IS LINE SEQUENTIAL
+002998         FILE STATUS IS WS-NUMBERIN-STATUS.
+002999     SELECT CLASSRPT-FILE ASSIGN TO "CLASSRPT"
+002999         ORGANIZATION IS LINE SEQUENTIAL
+002999         FILE STATUS IS WS-CLASSRPT-STATUS.
+003001     SELECT GRADEIN-FILE ASSIGN TO "GRADEIN"
+003001         ORGANIZATION IS LINE SEQUENTIAL
+003001         FILE STATUS IS WS-GRADEIN-STATUS.
+003002     SELECT GRADERPT-FILE ASSIGN TO "GRADERPT"
+003002         ORGANIZATION IS LINE SEQUENTIAL
+003002         FILE STATUS IS WS-GRADERPT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ROSTERIN-FILE.
+003300     COPY ROSTREC.
+003400 FD  PLACERPT-FILE
+003500     RECORD CONTAINS 80 CHARACTERS.
+003600 01  PLACERPT-LINE           PIC X(80).
+003650 FD  VOTEREXT-FILE
+003660     RECORD CONTAINS 80 CHARACTERS.
+003670 01  VOTEREXT-LINE.
+003680     05  VE-IDENT            PIC 9(03).
+003690     05  FILLER              PIC X(01) VALUE SPACE.
+003695     05  VE-CUST-NAME        PIC X(20).
+003698 FD  TRANFILE-FILE.
+003699     COPY TRANREC.
+003699 FD  AUDITLOG-FILE.
+003699     COPY AUDITREC.
+003699 FD  NUMBERIN-FILE.
+003699     COPY NUMBREC.
+003699 FD  CLASSRPT-FILE
+003699     RECORD CONTAINS 80 CHARACTERS.
+003699 01  CLASSRPT-LINE           PIC X(80).
+003701 FD  GRADEIN-FILE.
+003701     COPY GRADEREC.
+003702 FD  GRADERPT-FILE
+003702     RECORD CONTAINS 80 CHARACTERS.
+003702 01  GRADERPT-LINE           PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 01  Age pic 99 value 0.
+003900 01  Grade pic 99 value 0.
+004000 01  Score pic x value "B".
+004100 01  CanVoteFlag pic 9 value 0.
+004200     88 CanVote value 1.
+004300     88 CantVote value 0.
+004400 01  TestNumber pic x.
+004500     88 IsPrime value "1", "3", "5", "7".
+004600     88 IsOdd value "1", "3", "5", "7", "9".
+004700     88 IsEven value "2", "4", "6", "8".
+004800     88 LessThan5 value "1" thru "4".
+004900     88 ANumber value "0" thru "9".
+005000 01  WS-ROSTERIN-STATUS      pic x(02) value "00".
+005100     88  WS-ROSTERIN-OK          value "00".
+005200     88  WS-ROSTERIN-EOF         value "10".
+005300 01  WS-PLACERPT-STATUS      pic x(02) value "00".
+005350 01  WS-VOTEREXT-STATUS      pic x(02) value "00".
+005360 01  WS-TRANFILE-STATUS      pic x(02) value "00".
+005370     88  WS-TRANFILE-OK          value "00".
+005380     88  WS-TRANFILE-EOF         value "10".
+005390 01  WS-RUN-MODE-SW          pic x(01) value "I".
+005392     88  WS-BATCH-MODE           value "B".
+005394     88  WS-INTERACTIVE-MODE     value "I".
+005396 01  WS-TRAN-EOF-SW          pic x(01) value "N".
+005398     88  WS-END-OF-TRAN          value "Y".
+005399 01  WS-AUDITLOG-STATUS      pic x(02) value "00".
+005399     88  WS-AUDITLOG-OK          value "00".
+005400 01  WS-ROSTER-EOF-SW        pic x(01) value "N".
+005500     88  WS-END-OF-ROSTER        value "Y".
+005600 01  WS-PLACEMENT-COUNTS.
+005700     05  WS-FETUS-COUNT      pic 9(05) value zero.
+005800     05  WS-KINDER-COUNT     pic 9(05) value zero.
+005900     05  WS-GRADE-COUNT      pic 9(05) value zero occurs 12 times.
+006000     05  WS-COLLEGE-COUNT    pic 9(05) value zero.
+006050     05  WS-VOTER-COUNT      pic 9(05) value zero.
+006100 01  WS-GRADE-SUB            pic 99 comp value zero.
+006150 01  WS-GRADE-SUB-DISPLAY    pic 99 value zero.
+006200 01  WS-REPORT-LINE          pic x(80) value spaces.
+006210 01  WS-NUMBERIN-STATUS      pic x(02) value "00".
+006220     88  WS-NUMBERIN-OK          value "00".
+006230     88  WS-NUMBERIN-EOF         value "10".
+006240 01  WS-CLASSRPT-STATUS      pic x(02) value "00".
+006250 01  WS-NUMBER-EOF-SW        pic x(01) value "N".
+006260     88  WS-END-OF-NUMBERS       value "Y".
+006270 01  WS-IS-PRIME-SW          pic x(01) value "Y".
+006280     88  WS-IS-PRIME             value "Y".
+006290     88  WS-IS-NOT-PRIME         value "N".
+006300 01  WS-PRIME-LIMIT          pic 9(05) comp value zero.
+006310 01  WS-DIVISOR              pic 9(05) comp value zero.
+006320 01  WS-PRIME-QUOT           pic 9(05) comp value zero.
+006330 01  WS-PRIME-REM            pic 9(05) comp value zero.
+006340 01  WS-CLASS-COUNTS.
+006350     05  WS-NUMBER-COUNT     pic 9(05) value zero.
+006360     05  WS-PRIME-COUNT      pic 9(05) value zero.
+006370     05  WS-ODD-COUNT        pic 9(05) value zero.
+006380     05  WS-EVEN-COUNT       pic 9(05) value zero.
+006390     05  WS-LOW-COUNT        pic 9(05) value zero.
+006400     05  WS-MID-COUNT        pic 9(05) value zero.
+006410     05  WS-HIGH-COUNT       pic 9(05) value zero.
+006411 01  WS-GRADEIN-STATUS       pic x(02) value "00".
+006412     88  WS-GRADEIN-OK           value "00".
+006413     88  WS-GRADEIN-EOF          value "10".
+006414 01  WS-GRADERPT-STATUS      pic x(02) value "00".
+006415 01  WS-GRADE-EOF-SW         pic x(01) value "N".
+006416     88  WS-END-OF-GRADES        value "Y".
+006417 01  WS-SCORE-COUNTS.
+006418     05  WS-A-COUNT          pic 9(05) value zero.
+006419     05  WS-B-COUNT          pic 9(05) value zero.
+006419     05  WS-C-COUNT          pic 9(05) value zero.
+006419     05  WS-D-COUNT          pic 9(05) value zero.
+006419     05  WS-F-COUNT          pic 9(05) value zero.
+006419     05  WS-PASS-COUNT       pic 9(05) value zero.
+006419     05  WS-FAIL-COUNT       pic 9(05) value zero.
+006421 01  WS-TODAY-DATE.
+006422     05  WS-TODAY-YYYY           pic 9(04).
+006423     05  WS-TODAY-MM             pic 9(02).
+006424     05  WS-TODAY-DD             pic 9(02).
+006425 COPY CUSTREC.
+006420 PROCEDURE DIVISION.
+006400******************************************************************
+006500* 0000-MAINLINE
+006600******************************************************************
+006700 0000-MAINLINE.
+006705     PERFORM 0400-OPEN-AUDITLOG THRU 0400-EXIT.
+006710     PERFORM 0500-OPEN-TRANFILE THRU 0500-EXIT.
+006720     IF WS-BATCH-MODE
+006730         PERFORM 7000-BATCH-DRIVER THRU 7000-EXIT
+006740     ELSE
+006800         PERFORM 1000-INTERACTIVE-PLACEMENT THRU 1000-EXIT
+006750     END-IF.
+006900     PERFORM 2000-ROSTER-BATCH-REPORT THRU 2000-EXIT.
+006910     PERFORM 3000-NUMBER-CLASSIFIER-REPORT THRU 3000-EXIT.
+006920     PERFORM 4000-GRADE-REPORT THRU 4000-EXIT.
+006950     CLOSE AUDITLOG-FILE.
+007000     STOP RUN.
+007005******************************************************************
+007006* 0400-OPEN-AUDITLOG - APPEND TO THE SHARED AUDITLOG FILE, OR
+007007*                      CREATE IT IF THIS IS THE VERY FIRST RUN.
+007008******************************************************************
+007009 0400-OPEN-AUDITLOG.
+007009     OPEN EXTEND AUDITLOG-FILE.
+007009     IF NOT WS-AUDITLOG-OK
+007009         OPEN OUTPUT AUDITLOG-FILE
+007009         CLOSE AUDITLOG-FILE
+007009         OPEN EXTEND AUDITLOG-FILE
+007009     END-IF.
+007009     MOVE SPACES TO AUDIT-LOG-RECORD.
+007009 0400-EXIT.
+007009     EXIT.
+007010******************************************************************
+007020* 0500-OPEN-TRANFILE - IF A TRANFILE IS STAGED, THIS RUN IS A
+007030*                      BATCH JOB; OTHERWISE FALL BACK TO THE
+007040*                      ORIGINAL ONE-STUDENT CONSOLE PROMPT.
+007050******************************************************************
+007060 0500-OPEN-TRANFILE.
+007070     OPEN INPUT TRANFILE-FILE.
+007080     IF WS-TRANFILE-OK
+007090         SET WS-BATCH-MODE TO TRUE
+007095     ELSE
+007096         SET WS-INTERACTIVE-MODE TO TRUE
+007097     END-IF.
+007098 0500-EXIT.
+007099     EXIT.
+007100******************************************************************
+007200* 1000-INTERACTIVE-PLACEMENT - ORIGINAL ONE-STUDENT CONSOLE DEMO
+007300******************************************************************
+007400 1000-INTERACTIVE-PLACEMENT.
+007410     display "enter date of birth month (MM): " with no advancing.
+007420     accept CM-MOB.
+007430     display "enter date of birth day (DD): " with no advancing.
+007440     accept CM-DOB.
+007450     display "enter date of birth year (YYYY): " with no advancing.
+007460     accept CM-YOB.
+007470     PERFORM 1020-VALIDATE-DOB THRU 1020-EXIT.
+007471     IF NOT CM-DOB-IS-VALID
+007472         DISPLAY "INVALID DATE OF BIRTH - NOT EVALUATED"
+007473         MOVE "DOB-REJECT" TO AL-ACTION-CODE
+007474         MOVE SPACES TO AL-DETAIL
+007475         STRING "MOB=" CM-MOB " DOB=" CM-DOB " YOB=" CM-YOB
+007476             DELIMITED BY SIZE INTO AL-DETAIL
+007477         PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT
+007478         GO TO 1000-EXIT
+007479     END-IF.
+007480     MOVE CM-CURRENT-AGE TO Age.
+007610     PERFORM 1050-EVALUATE-AGE THRU 1050-EXIT.
+009600 1000-EXIT.
+009700     EXIT.
+009701******************************************************************
+009702* 1020-VALIDATE-DOB - CALENDAR EDIT, SAME RULES AS CUSTMAST AND
+009703*                     COMPUTATIONS. WHEN THE DOB PASSES EDIT, ALSO
+009704*                     DERIVES CM-CURRENT-AGE AS OF TODAY SO THE
+009705*                     PLACEMENT/VOTE RULES RUN OFF A VALIDATED AGE
+009706*                     INSTEAD OF A SEPARATELY HAND-ENTERED ONE.
+009707******************************************************************
+009708 1020-VALIDATE-DOB.
+009709     SET CM-DOB-IS-VALID TO TRUE.
+009710     IF CM-MOB < 1 OR CM-MOB > 12
+009711         SET CM-DOB-IS-INVALID TO TRUE
+009712     END-IF.
+009713     IF CM-DOB < 1 OR CM-DOB > 31
+009714         SET CM-DOB-IS-INVALID TO TRUE
+009715     END-IF.
+009716     IF CM-YOB < 1900 OR CM-YOB > 2099
+009717         SET CM-DOB-IS-INVALID TO TRUE
+009718     END-IF.
+009719     IF CM-DOB-IS-VALID
+009720         PERFORM 1030-COMPUTE-CURRENT-AGE THRU 1030-EXIT
+009721     ELSE
+009722         MOVE ZERO TO CM-CURRENT-AGE
+009723     END-IF.
+009724 1020-EXIT.
+009725     EXIT.
+009726******************************************************************
+009727* 1030-COMPUTE-CURRENT-AGE - YEARS SINCE CM-DATE-OF-BIRTH, LESS 1
+009728*                            IF THE BIRTHDAY HASN'T HAPPENED YET
+009729*                            THIS CALENDAR YEAR.
+009730******************************************************************
+009731 1030-COMPUTE-CURRENT-AGE.
+009732     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+009733     COMPUTE CM-CURRENT-AGE = WS-TODAY-YYYY - CM-YOB.
+009734     IF WS-TODAY-MM < CM-MOB
+009735         OR (WS-TODAY-MM = CM-MOB AND WS-TODAY-DD < CM-DOB)
+009736         SUBTRACT 1 FROM CM-CURRENT-AGE
+009737     END-IF.
+009738 1030-EXIT.
+009739     EXIT.
+009710******************************************************************
+009720* 1050-EVALUATE-AGE - VOTE-ELIGIBILITY AND GRADE-PLACEMENT RULES
+009730*                     FOR A SINGLE Age VALUE; SHARED BY THE
+009740*                     INTERACTIVE PROMPT AND THE TRANFILE BATCH
+009750*                     DRIVER.
+009760******************************************************************
+009770 1050-EVALUATE-AGE.
+007700     if Age >= 18 then
+007750         set CanVote to true
+007780         display "you can vote! congrats!"
+007900     else
+007950         set CantVote to true
+008000         display "you can't vote! L bozo!"
+008100     end-if.
+008105     MOVE "VOTE-DEC" TO AL-ACTION-CODE.
+008106     IF CanVote
+008107         STRING "AGE=" Age " ELIGIBLE=Y"
+008108             DELIMITED BY SIZE INTO AL-DETAIL
+008109     ELSE
+008110         STRING "AGE=" Age " ELIGIBLE=N"
+008111             DELIMITED BY SIZE INTO AL-DETAIL
+008112     END-IF.
+008113     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+008200
+008300     if Age < 5 then
+008400         display "stay home, fetus"
+008500     else if Age = 5 then
+008600         display "go to kindergarten"
+008700     else if Age > 5 and age < 18 then
+008800         compute Grade = Age - 5
+008900         display "go to grade " Grade
+009000     end-if end-if end-if.
+009100*> hmm that doesn't look too hot
+009200
+009300     if Age greater than or equal to 18
+009400         display "go to college"
+009500     end-if.
+009780 1050-EXIT.
+009790     EXIT.
+009800******************************************************************
+009900* 2000-ROSTER-BATCH-REPORT - RUNS THE SAME PLACEMENT RULES OVER A
+010000*                            WHOLE ROSTER AND TOTALS HEADCOUNTS.
+010100******************************************************************
+010200 2000-ROSTER-BATCH-REPORT.
+010300     OPEN INPUT ROSTERIN-FILE.
+010400     OPEN OUTPUT PLACERPT-FILE.
+010450     OPEN OUTPUT VOTEREXT-FILE.
+010500     MOVE "SCHOOL ROSTER PLACEMENT REPORT" TO PLACERPT-LINE.
+010600     WRITE PLACERPT-LINE.
+010650     IF NOT WS-ROSTERIN-OK
+010660         SET WS-END-OF-ROSTER TO TRUE
+010670     ELSE
+010680         PERFORM 2100-READ-ROSTER THRU 2100-EXIT
+010690     END-IF.
+010800     PERFORM 2200-PLACE-ONE-STUDENT THRU 2200-EXIT
+010900         UNTIL WS-END-OF-ROSTER.
+011000     PERFORM 2900-WRITE-SUMMARY THRU 2900-EXIT.
+011100     CLOSE ROSTERIN-FILE PLACERPT-FILE VOTEREXT-FILE.
+011200 2000-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500* 2100-READ-ROSTER
+011600******************************************************************
+011700 2100-READ-ROSTER.
+011800     READ ROSTERIN-FILE.
+011900     IF WS-ROSTERIN-EOF
+012000         SET WS-END-OF-ROSTER TO TRUE
+012100     END-IF.
+012200 2100-EXIT.
+012300     EXIT.
+012400******************************************************************
+012500* 2200-PLACE-ONE-STUDENT - SAME FETUS/KINDERGARTEN/GRADE-N/
+012600*                          COLLEGE RULES AS 1000-INTERACTIVE-
+012700*                          PLACEMENT, DRIVEN FROM THE ROSTER.
+012800******************************************************************
+012900 2200-PLACE-ONE-STUDENT.
+012920     IF RR-AGE >= 18
+012940         SET CanVote TO TRUE
+012960         PERFORM 2300-WRITE-VOTER-EXTRACT THRU 2300-EXIT
+012980     ELSE
+012985         SET CantVote TO TRUE
+012990     END-IF.
+012991     MOVE "VOTE-DEC" TO AL-ACTION-CODE.
+012992     IF CanVote
+012993         STRING "AGE=" RR-AGE " ELIGIBLE=Y"
+012994             DELIMITED BY SIZE INTO AL-DETAIL
+012995     ELSE
+012996         STRING "AGE=" RR-AGE " ELIGIBLE=N"
+012997             DELIMITED BY SIZE INTO AL-DETAIL
+012998     END-IF.
+012999     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+013000     EVALUATE TRUE
+013100         WHEN RR-AGE < 5
+013200             ADD 1 TO WS-FETUS-COUNT
+013300             STRING "IDENT " RR-IDENT " STAY HOME, FETUS"
+013400                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+013500         WHEN RR-AGE = 5
+013600             ADD 1 TO WS-KINDER-COUNT
+013700             STRING "IDENT " RR-IDENT " GO TO KINDERGARTEN"
+013800                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+013900         WHEN RR-AGE > 5 AND RR-AGE < 18
+014000             COMPUTE WS-GRADE-SUB = RR-AGE - 5
+014100             ADD 1 TO WS-GRADE-COUNT (WS-GRADE-SUB)
+014200             STRING "IDENT " RR-IDENT " GO TO GRADE " RR-AGE
+014300                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+014400         WHEN OTHER
+014500             ADD 1 TO WS-COLLEGE-COUNT
+014600             STRING "IDENT " RR-IDENT " GO TO COLLEGE"
+014700                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+014800     END-EVALUATE.
+014900     MOVE WS-REPORT-LINE TO PLACERPT-LINE.
+015000     WRITE PLACERPT-LINE.
+015100     PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+015200 2200-EXIT.
+015300     EXIT.
+015350******************************************************************
+015360* 2300-WRITE-VOTER-EXTRACT - ONE VOTEREXT RECORD PER ELIGIBLE
+015370*                            STUDENT (IDENT, CUSTNAME).
+015380******************************************************************
+015390 2300-WRITE-VOTER-EXTRACT.
+015400     ADD 1 TO WS-VOTER-COUNT.
+015410     MOVE RR-IDENT     TO VE-IDENT.
+015420     MOVE RR-CUST-NAME TO VE-CUST-NAME.
+015430     WRITE VOTEREXT-LINE.
+015440 2300-EXIT.
+015450     EXIT.
+015400******************************************************************
+015500* 2900-WRITE-SUMMARY
+015600******************************************************************
+015700 2900-WRITE-SUMMARY.
+015800     MOVE SPACES TO PLACERPT-LINE.
+015900     WRITE PLACERPT-LINE.
+016000     MOVE "--- HEADCOUNTS ---" TO PLACERPT-LINE.
+016100     WRITE PLACERPT-LINE.
+016200     STRING "FETUS: " WS-FETUS-COUNT
+016300         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+016400     MOVE WS-REPORT-LINE TO PLACERPT-LINE.
+016500     WRITE PLACERPT-LINE.
+016600     STRING "KINDERGARTEN: " WS-KINDER-COUNT
+016700         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+016800     MOVE WS-REPORT-LINE TO PLACERPT-LINE.
+016900     WRITE PLACERPT-LINE.
+017000     PERFORM 2950-WRITE-GRADE-LINE THRU 2950-EXIT
+017100         VARYING WS-GRADE-SUB FROM 1 BY 1
+017200         UNTIL WS-GRADE-SUB > 12.
+017800     STRING "COLLEGE: " WS-COLLEGE-COUNT
+017900         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+018000     MOVE WS-REPORT-LINE TO PLACERPT-LINE.
+018100     WRITE PLACERPT-LINE.
+018150     STRING "VOTER ROLL EXTRACTED: " WS-VOTER-COUNT
+018160         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+018170     MOVE WS-REPORT-LINE TO PLACERPT-LINE.
+018180     WRITE PLACERPT-LINE.
+018200 2900-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500* 2950-WRITE-GRADE-LINE
+018600******************************************************************
+018700 2950-WRITE-GRADE-LINE.
+018750     MOVE WS-GRADE-SUB TO WS-GRADE-SUB-DISPLAY.
+018800     STRING "GRADE " WS-GRADE-SUB-DISPLAY ": "
+018900         WS-GRADE-COUNT (WS-GRADE-SUB)
+019000         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019100     MOVE WS-REPORT-LINE TO PLACERPT-LINE.
+019200     WRITE PLACERPT-LINE.
+019300 2950-EXIT.
+019400     EXIT.
+019405******************************************************************
+019406* 3000-NUMBER-CLASSIFIER-REPORT - READS A FILE OF MULTI-DIGIT
+019407*                                 NUMBERS AND CLASSIFIES EACH BY
+019408*                                 THE SAME PRIME/ODD/EVEN/RANGE
+019409*                                 RULES TESTNUMBER'S 88-LEVELS
+019409*                                 COVER FOR A SINGLE DIGIT.
+019410******************************************************************
+019411 3000-NUMBER-CLASSIFIER-REPORT.
+019412     OPEN INPUT NUMBERIN-FILE.
+019413     OPEN OUTPUT CLASSRPT-FILE.
+019414     MOVE "NUMBER CLASSIFICATION REPORT" TO CLASSRPT-LINE.
+019415     WRITE CLASSRPT-LINE.
+019415     IF NOT WS-NUMBERIN-OK
+019415         SET WS-END-OF-NUMBERS TO TRUE
+019415     ELSE
+019415         PERFORM 3100-READ-NUMBER THRU 3100-EXIT
+019415     END-IF.
+019417     PERFORM 3200-CLASSIFY-ONE-NUMBER THRU 3200-EXIT
+019418         UNTIL WS-END-OF-NUMBERS.
+019419     PERFORM 3900-WRITE-CLASS-SUMMARY THRU 3900-EXIT.
+019420     CLOSE NUMBERIN-FILE CLASSRPT-FILE.
+019421 3000-EXIT.
+019422     EXIT.
+019423******************************************************************
+019424* 3100-READ-NUMBER
+019425******************************************************************
+019426 3100-READ-NUMBER.
+019427     READ NUMBERIN-FILE.
+019428     IF WS-NUMBERIN-EOF
+019429         SET WS-END-OF-NUMBERS TO TRUE
+019430     END-IF.
+019431 3100-EXIT.
+019432     EXIT.
+019433******************************************************************
+019434* 3200-CLASSIFY-ONE-NUMBER - PRIME/ODD-EVEN/RANGE CLASSIFICATION
+019435*                            FOR ONE NR-NUMBER VALUE.
+019436******************************************************************
+019437 3200-CLASSIFY-ONE-NUMBER.
+019438     ADD 1 TO WS-NUMBER-COUNT.
+019439     PERFORM 3300-CHECK-PRIME THRU 3300-EXIT.
+019440     IF WS-IS-PRIME
+019441         ADD 1 TO WS-PRIME-COUNT
+019442     END-IF.
+019443     DIVIDE NR-NUMBER BY 2 GIVING WS-PRIME-QUOT
+019444         REMAINDER WS-PRIME-REM.
+019445     IF WS-PRIME-REM = 0
+019446         ADD 1 TO WS-EVEN-COUNT
+019447     ELSE
+019448         ADD 1 TO WS-ODD-COUNT
+019449     END-IF.
+019450     EVALUATE TRUE
+019451         WHEN NR-NUMBER < 100
+019452             ADD 1 TO WS-LOW-COUNT
+019452             MOVE "LOW" TO WS-REPORT-LINE
+019453         WHEN NR-NUMBER < 1000
+019454             ADD 1 TO WS-MID-COUNT
+019454             MOVE "MID" TO WS-REPORT-LINE
+019455         WHEN OTHER
+019456             ADD 1 TO WS-HIGH-COUNT
+019456             MOVE "HIGH" TO WS-REPORT-LINE
+019457     END-EVALUATE.
+019458     STRING "NUMBER " NR-NUMBER " RANGE=" WS-REPORT-LINE
+019459         DELIMITED BY SIZE INTO CLASSRPT-LINE.
+019460     WRITE CLASSRPT-LINE.
+019461     PERFORM 3100-READ-NUMBER THRU 3100-EXIT.
+019462 3200-EXIT.
+019463     EXIT.
+019464******************************************************************
+019465* 3300-CHECK-PRIME - TRIAL DIVISION FROM 2 THROUGH NR-NUMBER / 2;
+019466*                    0 AND 1 ARE NOT PRIME BY DEFINITION.
+019466******************************************************************
+019467 3300-CHECK-PRIME.
+019468     SET WS-IS-PRIME TO TRUE.
+019469     IF NR-NUMBER < 2
+019470         SET WS-IS-NOT-PRIME TO TRUE
+019471     ELSE
+019472         COMPUTE WS-PRIME-LIMIT = NR-NUMBER / 2
+019473         PERFORM 3310-TEST-DIVISOR THRU 3310-EXIT
+019474             VARYING WS-DIVISOR FROM 2 BY 1
+019475             UNTIL WS-DIVISOR > WS-PRIME-LIMIT OR WS-IS-NOT-PRIME
+019476     END-IF.
+019477 3300-EXIT.
+019478     EXIT.
+019479******************************************************************
+019480* 3310-TEST-DIVISOR - ONE TRIAL DIVISOR FOR 3300-CHECK-PRIME.
+019481******************************************************************
+019482 3310-TEST-DIVISOR.
+019483     DIVIDE NR-NUMBER BY WS-DIVISOR GIVING WS-PRIME-QUOT
+019484         REMAINDER WS-PRIME-REM.
+019485     IF WS-PRIME-REM = 0
+019486         SET WS-IS-NOT-PRIME TO TRUE
+019487     END-IF.
+019488 3310-EXIT.
+019489     EXIT.
+019490******************************************************************
+019491* 3900-WRITE-CLASS-SUMMARY
+019492******************************************************************
+019493 3900-WRITE-CLASS-SUMMARY.
+019494     MOVE SPACES TO CLASSRPT-LINE.
+019495     WRITE CLASSRPT-LINE.
+019496     MOVE "--- CLASSIFICATION COUNTS ---" TO CLASSRPT-LINE.
+019497     WRITE CLASSRPT-LINE.
+019498     MOVE SPACES TO WS-REPORT-LINE.
+019499     STRING "NUMBERS READ: " WS-NUMBER-COUNT
+019499         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019500     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019501     WRITE CLASSRPT-LINE.
+019501     MOVE SPACES TO WS-REPORT-LINE.
+019502     STRING "PRIME: " WS-PRIME-COUNT
+019503         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019504     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019505     WRITE CLASSRPT-LINE.
+019505     MOVE SPACES TO WS-REPORT-LINE.
+019506     STRING "ODD: " WS-ODD-COUNT
+019507         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019508     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019509     WRITE CLASSRPT-LINE.
+019509     MOVE SPACES TO WS-REPORT-LINE.
+019510     STRING "EVEN: " WS-EVEN-COUNT
+019511         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019512     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019513     WRITE CLASSRPT-LINE.
+019513     MOVE SPACES TO WS-REPORT-LINE.
+019514     STRING "LOW (< 100): " WS-LOW-COUNT
+019515         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019516     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019517     WRITE CLASSRPT-LINE.
+019517     MOVE SPACES TO WS-REPORT-LINE.
+019518     STRING "MID (100-999): " WS-MID-COUNT
+019519         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019520     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019521     WRITE CLASSRPT-LINE.
+019521     MOVE SPACES TO WS-REPORT-LINE.
+019522     STRING "HIGH (>= 1000): " WS-HIGH-COUNT
+019523         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019524     MOVE WS-REPORT-LINE TO CLASSRPT-LINE.
+019525     WRITE CLASSRPT-LINE.
+019526 3900-EXIT.
+019527     EXIT.
+019528******************************************************************
+019529* 4000-GRADE-REPORT - RUNS THE PassingScore CLASS TEST AGAINST A
+019530*                     BATCH OF STUDENT Score VALUES AND REPORTS
+019531*                     PASS/FAIL COUNTS BROKEN OUT BY LETTER GRADE.
+019532******************************************************************
+019533 4000-GRADE-REPORT.
+019534     OPEN INPUT GRADEIN-FILE.
+019535     OPEN OUTPUT GRADERPT-FILE.
+019536     MOVE "GRADE REPORT" TO GRADERPT-LINE.
+019537     WRITE GRADERPT-LINE.
+019537     IF NOT WS-GRADEIN-OK
+019537         SET WS-END-OF-GRADES TO TRUE
+019537     ELSE
+019537         PERFORM 4100-READ-GRADE THRU 4100-EXIT
+019537     END-IF.
+019539     PERFORM 4200-CLASSIFY-ONE-GRADE THRU 4200-EXIT
+019540         UNTIL WS-END-OF-GRADES.
+019541     PERFORM 4900-WRITE-GRADE-SUMMARY THRU 4900-EXIT.
+019542     CLOSE GRADEIN-FILE GRADERPT-FILE.
+019543 4000-EXIT.
+019544     EXIT.
+019545******************************************************************
+019546* 4100-READ-GRADE
+019547******************************************************************
+019548 4100-READ-GRADE.
+019549     READ GRADEIN-FILE.
+019550     IF WS-GRADEIN-EOF
+019551         SET WS-END-OF-GRADES TO TRUE
+019552     END-IF.
+019553 4100-EXIT.
+019554     EXIT.
+019555******************************************************************
+019556* 4200-CLASSIFY-ONE-GRADE - TALLIES THE LETTER GRADE AND TESTS IT
+019557*                           AGAINST THE PassingScore CLASS.
+019558******************************************************************
+019559 4200-CLASSIFY-ONE-GRADE.
+019560     MOVE GR-SCORE TO Score.
+019561     EVALUATE TRUE
+019562         WHEN Score = "A"
+019563             ADD 1 TO WS-A-COUNT
+019564         WHEN Score = "B"
+019565             ADD 1 TO WS-B-COUNT
+019566         WHEN Score = "C"
+019567             ADD 1 TO WS-C-COUNT
+019568         WHEN Score = "D"
+019569             ADD 1 TO WS-D-COUNT
+019570         WHEN OTHER
+019571             ADD 1 TO WS-F-COUNT
+019572     END-EVALUATE.
+019573     MOVE SPACES TO WS-REPORT-LINE.
+019574     IF Score IS PassingScore
+019575         ADD 1 TO WS-PASS-COUNT
+019576         STRING "IDENT " GR-IDENT " SCORE " Score " PASS"
+019577             DELIMITED BY SIZE INTO WS-REPORT-LINE
+019578     ELSE
+019579         ADD 1 TO WS-FAIL-COUNT
+019580         STRING "IDENT " GR-IDENT " SCORE " Score " FAIL"
+019581             DELIMITED BY SIZE INTO WS-REPORT-LINE
+019582     END-IF.
+019583     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019584     WRITE GRADERPT-LINE.
+019585     PERFORM 4100-READ-GRADE THRU 4100-EXIT.
+019586 4200-EXIT.
+019587     EXIT.
+019588******************************************************************
+019589* 4900-WRITE-GRADE-SUMMARY
+019590******************************************************************
+019591 4900-WRITE-GRADE-SUMMARY.
+019592     MOVE SPACES TO GRADERPT-LINE.
+019593     WRITE GRADERPT-LINE.
+019594     MOVE "--- GRADE COUNTS ---" TO GRADERPT-LINE.
+019595     WRITE GRADERPT-LINE.
+019596     MOVE SPACES TO WS-REPORT-LINE.
+019597     STRING "A: " WS-A-COUNT DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019598     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019599     WRITE GRADERPT-LINE.
+019600     MOVE SPACES TO WS-REPORT-LINE.
+019601     STRING "B: " WS-B-COUNT DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019602     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019603     WRITE GRADERPT-LINE.
+019604     MOVE SPACES TO WS-REPORT-LINE.
+019605     STRING "C: " WS-C-COUNT DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019606     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019607     WRITE GRADERPT-LINE.
+019608     MOVE SPACES TO WS-REPORT-LINE.
+019609     STRING "D: " WS-D-COUNT DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019610     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019611     WRITE GRADERPT-LINE.
+019612     MOVE SPACES TO WS-REPORT-LINE.
+019613     STRING "F: " WS-F-COUNT DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019614     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019615     WRITE GRADERPT-LINE.
+019616     MOVE SPACES TO WS-REPORT-LINE.
+019617     STRING "PASS: " WS-PASS-COUNT
+019618         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019619     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019620     WRITE GRADERPT-LINE.
+019621     MOVE SPACES TO WS-REPORT-LINE.
+019622     STRING "FAIL: " WS-FAIL-COUNT
+019623         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+019624     MOVE WS-REPORT-LINE TO GRADERPT-LINE.
+019625     WRITE GRADERPT-LINE.
+019626 4900-EXIT.
+019627     EXIT.
+019628******************************************************************
+019420* 7000-BATCH-DRIVER - RUNS 1050-EVALUATE-AGE ONCE PER TRANFILE
+019430*                     RECORD INSTEAD OF PROMPTING AT A CONSOLE.
+019440******************************************************************
+019450 7000-BATCH-DRIVER.
+019460     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+019470     PERFORM 7200-PROCESS-TRAN THRU 7200-EXIT
+019480         UNTIL WS-END-OF-TRAN.
+019490     CLOSE TRANFILE-FILE.
+019500 7000-EXIT.
+019510     EXIT.
+019520******************************************************************
+019530* 7100-READ-TRAN
+019540******************************************************************
+019550 7100-READ-TRAN.
+019560     READ TRANFILE-FILE.
+019570     IF WS-TRANFILE-EOF
+019580         SET WS-END-OF-TRAN TO TRUE
+019590     END-IF.
+019600 7100-EXIT.
+019610     EXIT.
+019620******************************************************************
+019630* 7200-PROCESS-TRAN
+019640******************************************************************
+019650 7200-PROCESS-TRAN.
+019660     MOVE BT-AGE TO Age.
+019670     PERFORM 1050-EVALUATE-AGE THRU 1050-EXIT.
+019672     MOVE BT-SCORE TO Score.
+019674     MOVE "TRAN-SCR" TO AL-ACTION-CODE.
+019675     MOVE SPACES TO AL-DETAIL.
+019676     IF Score IS PassingScore
+019678         STRING "SCORE=" Score " PASS"
+019679             DELIMITED BY SIZE INTO AL-DETAIL
+019680     ELSE
+019682         STRING "SCORE=" Score " FAIL"
+019683             DELIMITED BY SIZE INTO AL-DETAIL
+019684     END-IF.
+019686     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+019680     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+019690 7200-EXIT.
+019700     EXIT.
+019710******************************************************************
+019720* 9500-WRITE-AUDIT-LOG - APPEND ONE RECORD TO THE SHARED AUDITLOG.
+019730******************************************************************
+019740 9500-WRITE-AUDIT-LOG.
+019750     MOVE "CONDITNS" TO AL-PROGRAM-ID.
+019760     ACCEPT AL-RUN-DATE FROM DATE.
+019770     ACCEPT AL-RUN-TIME FROM TIME.
+019780     WRITE AUDIT-LOG-RECORD.
+019790 9500-EXIT.
+019800     EXIT.
