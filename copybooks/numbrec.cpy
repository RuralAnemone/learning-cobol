@@ -0,0 +1,9 @@
+      ******************************************************************
+      * NUMBREC.CPY
+      * One multi-digit number read by CONDITIONALS' batch number
+      * classifier pass - the prime/odd/even/range rules TestNumber's
+      * 88-levels only ever applied to a single console digit.
+      *     2023-08-09  IW  original
+      ******************************************************************
+       01  NUMBER-RECORD.
+           05  NR-NUMBER           PIC 9(05).
