@@ -0,0 +1,12 @@
+      ******************************************************************
+      * GRADEREC.CPY
+      * One student letter-grade record read by CONDITIONALS' batch
+      * grade report - the PassingScore class test Score was declared
+      * for back when this program was a one-student console demo now
+      * gets run against a whole roster of these instead of a single
+      * literal.
+      *     2023-08-09  IW  original
+      ******************************************************************
+       01  GRADE-RECORD.
+           05  GR-IDENT            PIC 9(03).
+           05  GR-SCORE            PIC X(01).
