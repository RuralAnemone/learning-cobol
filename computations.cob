@@ -1,80 +1,563 @@
-000000 identification division.
-000000 program-id. coboltut.
-000000 author. Isaiah W.
-000000 date-written. April 23rd 2023.
-000000 environment division.
-000000 data division.
-000000 file section.
-000000 working-storage section.
-000000 01 SampleData pic x(10) value "stuff".
-000000 01 JustLetters pic AAA value "ABC".
-000000 01 JustNums pic 9(4) value 1234.
-000000 01 SignedInt pic s9(4) value -1234.
-000000 01 PayCheck pic 9(4)v99 value zeros.
-000000 01 Customer.
-000000     02 Ident    pic 9(3).
-000000     02 CustName pic x(20).
-000000     02 DateOfBirth.
-000000         03 MOB  pic 99.
-000000         03 DOB  pic 99.
-000000         03 YOB  pic 9999.
-000000 01 Num1 pic 9 value 5.
-000000 01 Num2 pic 9 value 4.
-000000 01 Num3 pic 9 value 3.
-000000 01 Ans pic s99v99 value 0.
-000000 01 Rem pic 9v99.
-000000 
-000000 procedure division.
-000000 move "More Stuff" to SampleData.
-000000 move "123" to SampleData.
-000000 move 123 to SampleData.
-000000 display SampleData.
-000000 display PayCheck.
-000000 move "123Bob Smith           12211974" to Customer.
-000000 display CustName.
-000000 display MOB "/" DOB "/" YOB.
-000000 move zero to SampleData.
-000000 display SampleData.
-000000 move space to SampleData.
-000000 display SampleData.
-000000 move high-value to SampleData.
-000000 display SampleData.
-000000 move low-value  to SampleData.
-000000 display SampleData.
-000000 move quote to SampleData.
-000000 display SampleData.
-000000 move all "2" to SampleData.
-000000 display SampleData.
-
-000000 add Num1 to Num2 giving Ans.
-000000 display Ans.
-000000 subtract Num1 from Num2 giving Ans.
-000000 display Ans.
-000000 multiply Num1 by Num2 giving Ans.
-000000 display Ans.
-000000 divide Num1 by Num2 giving Ans remainder Rem.
-000000 display Ans.
-000000 display "Remainder: " Rem.
-
-000000 add Num1, Num2 to Num3 giving Ans.
-000000 display Ans.
-000000 add Num1, Num2, Num3 giving Ans.
-000000 display Ans.
-000000 compute Ans = Num1 + Num2.
-000000 display Ans.
-000000 compute Ans = Num1 - Num2.
-000000 display Ans.
-000000 compute Ans = Num1 * Num2.
-000000 display Ans.
-000000 compute Ans = Num1 / Num2.
-000000 display Ans.
-000000 compute Ans = Num1 ** 2.
-000000 display Ans.
-000000 compute Ans = (3 + 5) * 5.
-000000 display Ans.
-000000 compute Ans = 3 + 5 * 5.
-000000 display Ans.
-000000 compute Ans rounded = 3.0 + 2.005.
-000000 display Ans.
-
-000000 stop run.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COMPUTATIONS.
+000300 AUTHOR.        ISAIAH W.
+000400 INSTALLATION.  LEARNING-COBOL SHOP.
+000500 DATE-WRITTEN.  APRIL 23RD, 2023.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100* 2023-04-23  IW  ORIGINAL - PIC CLAUSE AND ARITHMETIC SCRATCHPAD.
+001200* 2023-05-02  IW  CUSTOMER GROUP MOVED TO THE SHARED CUSTREC
+001300*                 COPYBOOK AND NOW WRITTEN THROUGH TO THE CUSTMAST
+001400*                 INDEXED MASTER SO IT SURVIVES PAST STOP RUN.
+001500*                 ONGOING ADD/CHANGE/DELETE/INQUIRE MAINTENANCE OF
+001600*                 CUSTMAST IS HANDLED BY THE CUSTMAST PROGRAM.
+001610* 2023-07-05  IW  ADDED A TRANFILE BATCH-PARAMETER MODE - WHEN
+001620*                 TRANFILE IS PRESENT, THE ARITHMETIC DEMO RUNS
+001630*                 ONCE PER RECORD AGAINST THAT RECORD'S NUM1/NUM2
+001640*                 INSTEAD OF THE HARDCODED DEMO VALUES, SO THE
+001650*                 SHOP CAN SCHEDULE THIS OVERNIGHT.
+001660* 2023-07-12  IW  CUSTOMER SAVES AND ARITHMETIC RESULTS NOW
+001670*                 APPEND A RECORD TO THE SHARED AUDITLOG FILE.
+001680* 2023-07-19  IW  ADDED ON SIZE ERROR TRAPS TO EVERY ARITHMETIC
+001690*                 STATEMENT IN THE DEMO, WITH OFFENDING VALUES
+001692*                 WRITTEN TO A NEW EXCPTRPT EXCEPTIONS REPORT
+001694*                 INSTEAD OF LETTING A TRUNCATED RESULT SLIDE BY.
+001696* 2023-07-26  IW  CUSTOMER BUILD NOW EDITS THE DATE OF BIRTH AND
+001698*                 DERIVES CM-CURRENT-AGE WHEN IT PASSES EDIT, SAME
+001699*                 RULES CUSTMAST USES.
+001701* 2023-08-02  IW  PAYCHECK IS NOW A REAL GROSS-TO-NET COMPUTATION
+001702*                 WITH YTD-GROSS/YTD-NET ACCUMULATORS THAT ROLL
+001703*                 FORWARD RUN TO RUN VIA A NEW YTDFILE.
+001704* 2023-08-09  IW  TAX/DEDUCTION RATES AND THE ROUNDED COMPUTE NOW
+001705*                 COME FROM THE SHARED CONSTANTS.CPY COPYBOOK
+001706*                 (ALSO USED BY COBOLTUT) INSTEAD OF BEING
+001707*                 HARDCODED HERE.
+001708* 2023-08-10  IW  THE EXCEPTIONS REPORT NOW ALSO SHOWS ANS, THE
+001709*                 FIELD THAT ACTUALLY OVERFLOWED. PAYROLL SIZE
+001710*                 ERRORS NO LONGER LOG STALE NUM1/NUM2/NUM3 DEMO
+001711*                 VALUES - THEY NOW GO THROUGH A NEW PARAGRAPH
+001712*                 THAT REPORTS THE PAYCHECK/GROSSPAY/YTD FIELDS
+001713*                 THAT WERE ACTUALLY INVOLVED.
+001714* 2023-08-17  IW  2500-SAVE-CUSTOMER NOW CHECKS CM-DOB-IS-VALID
+001715*                 BEFORE WRITING TO CUSTMAST, SAME AS CUSTMAST'S
+001716*                 OWN ADD/CHANGE PARAGRAPHS - A BUILD WITH A BAD
+001717*                 DOB WAS GETTING SAVED ANYWAY.
+001718* 2023-08-24  IW  3920-WRITE-PAYROLL-EXCEPTION'S REPORT LINE RAN
+001719*                 OVER 80 BYTES AND WAS GETTING TRUNCATED, DROPPING
+001720*                 YTD-NET. SPLIT IT ACROSS TWO EXCPTRPT-LINE
+001721*                 WRITES, EACH CLEARED WITH MOVE SPACES FIRST SO
+001722*                 NO STALE CHARACTERS CARRY OVER FROM THE LONGER
+001723*                 LINE.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS CM-IDENT
+002500         FILE STATUS IS WS-CUSTMAST-STATUS.
+002550     SELECT TRANFILE-FILE ASSIGN TO "TRANFILE"
+002560         ORGANIZATION IS LINE SEQUENTIAL
+002570         FILE STATUS IS WS-TRANFILE-STATUS.
+002580     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+002590         ORGANIZATION IS LINE SEQUENTIAL
+002595         FILE STATUS IS WS-AUDITLOG-STATUS.
+002596     SELECT EXCPTRPT-FILE ASSIGN TO "EXCPTRPT"
+002597         ORGANIZATION IS LINE SEQUENTIAL
+002598         FILE STATUS IS WS-EXCPTRPT-STATUS.
+002599     SELECT YTDFILE ASSIGN TO "YTDFILE"
+002599         ORGANIZATION IS LINE SEQUENTIAL
+002599         FILE STATUS IS WS-YTD-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CUSTMAST-FILE.
+002900     COPY CUSTREC.
+002950 FD  TRANFILE-FILE.
+002960     COPY TRANREC.
+002970 FD  AUDITLOG-FILE.
+002980     COPY AUDITREC.
+002985 FD  EXCPTRPT-FILE
+002986     RECORD CONTAINS 80 CHARACTERS.
+002987 01  EXCPTRPT-LINE           PIC X(80).
+002988 FD  YTDFILE
+002989     RECORD CONTAINS 80 CHARACTERS.
+002990 01  YTD-LINE                PIC X(80).
+002991 01  YTD-TOTALS REDEFINES YTD-LINE.
+002992     05  YTD-GROSS-FLD       PIC 9(07)v99.
+002993     05  YTD-NET-FLD         PIC 9(07)v99.
+002994     05  FILLER              PIC X(62).
+003000 WORKING-STORAGE SECTION.
+003100 01  SampleData pic x(10) value "stuff".
+003200 01  JustLetters pic AAA value "ABC".
+003300 01  JustNums pic 9(4) value 1234.
+003400 01  SignedInt pic s9(4) value -1234.
+003500 01  PayCheck pic 9(4)v99 value zeros.
+003600 01  Num1 pic 9 value 5.
+003700 01  Num2 pic 9 value 4.
+003800 01  Num3 pic 9 value 3.
+003900 01  Ans pic s99v99 value 0.
+004000 01  Rem pic 9v99.
+004100 01  WS-CUSTMAST-STATUS      pic x(02) value "00".
+004200     88  WS-CUSTMAST-OK          value "00".
+004210 01  WS-TRANFILE-STATUS      pic x(02) value "00".
+004220     88  WS-TRANFILE-OK          value "00".
+004230     88  WS-TRANFILE-EOF         value "10".
+004240 01  WS-RUN-MODE-SW          pic x(01) value "I".
+004250     88  WS-BATCH-MODE           value "B".
+004260     88  WS-INTERACTIVE-MODE     value "I".
+004270 01  WS-TRAN-EOF-SW          pic x(01) value "N".
+004280     88  WS-END-OF-TRAN          value "Y".
+004290 01  WS-AUDITLOG-STATUS      pic x(02) value "00".
+004295     88  WS-AUDITLOG-OK          value "00".
+004296 01  WS-EXCPTRPT-STATUS      pic x(02) value "00".
+004297 01  WS-EXCEPTION-OP         pic x(20) value spaces.
+004298 01  WS-EXCEPTION-COUNT      pic 9(05) value zero.
+004299 01  WS-TODAY-DATE.
+004299     05  WS-TODAY-YYYY           pic 9(04).
+004299     05  WS-TODAY-MM             pic 9(02).
+004299     05  WS-TODAY-DD             pic 9(02).
+004299 01  WS-YTD-STATUS           pic x(02) value "00".
+004299     88  WS-YTD-OK               value "00".
+004299 01  GrossPay                pic 9(04)v99 value zero.
+004299 01  WS-YTD-GROSS            pic 9(07)v99 value zero.
+004299 01  WS-YTD-NET              pic 9(07)v99 value zero.
+004299 COPY CONSTANTS.
+004300 PROCEDURE DIVISION.
+004400******************************************************************
+004500* 0000-MAINLINE
+004600******************************************************************
+004700 0000-MAINLINE.
+004705     PERFORM 0400-OPEN-AUDITLOG THRU 0400-EXIT.
+004706     PERFORM 0300-OPEN-EXCEPTIONS THRU 0300-EXIT.
+004800     PERFORM 1000-PIC-CLAUSE-DEMO THRU 1000-EXIT.
+004900     PERFORM 2000-BUILD-CUSTOMER THRU 2000-EXIT.
+005000     PERFORM 2500-SAVE-CUSTOMER THRU 2500-EXIT.
+005005     PERFORM 4000-RUN-PAYROLL THRU 4000-EXIT.
+005010     PERFORM 0500-OPEN-TRANFILE THRU 0500-EXIT.
+005020     IF WS-BATCH-MODE
+005030         PERFORM 7000-BATCH-DRIVER THRU 7000-EXIT
+005040     ELSE
+005100         PERFORM 3000-ARITHMETIC-DEMO THRU 3000-EXIT
+005150     END-IF.
+005155     PERFORM 3950-CLOSE-EXCEPTIONS THRU 3950-EXIT.
+005160     CLOSE AUDITLOG-FILE.
+005200     STOP RUN.
+005201******************************************************************
+005202* 0300-OPEN-EXCEPTIONS - FRESH EXCEPTIONS REPORT FOR THIS RUN.
+005203******************************************************************
+005204 0300-OPEN-EXCEPTIONS.
+005204     OPEN OUTPUT EXCPTRPT-FILE.
+005204     MOVE "ARITHMETIC EXCEPTIONS REPORT" TO EXCPTRPT-LINE.
+005204     WRITE EXCPTRPT-LINE.
+005204 0300-EXIT.
+005204     EXIT.
+005205******************************************************************
+005206* 0400-OPEN-AUDITLOG - APPENDS TO THE SHARED AUDITLOG, CREATING
+005207*                      IT ON THE FIRST RUN THAT EVER TOUCHES IT.
+005208******************************************************************
+005209 0400-OPEN-AUDITLOG.
+005210     OPEN EXTEND AUDITLOG-FILE.
+005211     IF NOT WS-AUDITLOG-OK
+005212         OPEN OUTPUT AUDITLOG-FILE
+005213         CLOSE AUDITLOG-FILE
+005214         OPEN EXTEND AUDITLOG-FILE
+005215     END-IF.
+005215     MOVE SPACES TO AUDIT-LOG-RECORD.
+005216 0400-EXIT.
+005217     EXIT.
+005210******************************************************************
+005220* 0500-OPEN-TRANFILE - IF A TRANFILE IS STAGED, THIS RUN IS A
+005230*                      BATCH JOB; OTHERWISE FALL BACK TO THE
+005240*                      ORIGINAL HARDCODED DEMO VALUES.
+005250******************************************************************
+005260 0500-OPEN-TRANFILE.
+005270     OPEN INPUT TRANFILE-FILE.
+005280     IF WS-TRANFILE-OK
+005290         SET WS-BATCH-MODE TO TRUE
+005300     ELSE
+005310         SET WS-INTERACTIVE-MODE TO TRUE
+005320     END-IF.
+005330 0500-EXIT.
+005340     EXIT.
+005300******************************************************************
+005400* 1000-PIC-CLAUSE-DEMO
+005500******************************************************************
+005600 1000-PIC-CLAUSE-DEMO.
+005700     move "More Stuff" to SampleData.
+005800     move "123" to SampleData.
+005900     move 123 to SampleData.
+006000     display SampleData.
+006100     display PayCheck.
+006200     move zero to SampleData.
+006300     display SampleData.
+006400     move space to SampleData.
+006500     display SampleData.
+006600     move high-value to SampleData.
+006700     display SampleData.
+006800     move low-value  to SampleData.
+006900     display SampleData.
+007000     move quote to SampleData.
+007100     display SampleData.
+007200     move all "2" to SampleData.
+007300     display SampleData.
+007400 1000-EXIT.
+007500     EXIT.
+007600******************************************************************
+007700* 2000-BUILD-CUSTOMER - REPLACES THE OLD SINGLE GROUP-MOVE WITH
+007800*                       FIELD-LEVEL MOVES NOW THAT CUST-RECORD
+007900*                       CARRIES MORE THAN JUST IDENT/NAME/DOB.
+008000******************************************************************
+008100 2000-BUILD-CUSTOMER.
+008200     move 123            to CM-IDENT.
+008300     move "Bob Smith"    to CM-CUST-NAME.
+008400     move 12             to CM-MOB.
+008500     move 21             to CM-DOB.
+008600     move 1974           to CM-YOB.
+008700     display CM-CUST-NAME.
+008800     display CM-MOB "/" CM-DOB "/" CM-YOB.
+008810     PERFORM 2050-VALIDATE-DOB THRU 2050-EXIT.
+008820     display "AGE=" CM-CURRENT-AGE.
+008900 2000-EXIT.
+009000     EXIT.
+009010******************************************************************
+009020* 2050-VALIDATE-DOB - CALENDAR EDIT, SAME RULES AS CUSTMAST.
+009030*                     WHEN THE DOB PASSES EDIT, ALSO DERIVES
+009040*                     CM-CURRENT-AGE AS OF TODAY.
+009050******************************************************************
+009060 2050-VALIDATE-DOB.
+009070     SET CM-DOB-IS-VALID TO TRUE.
+009080     IF CM-MOB < 1 OR CM-MOB > 12
+009090         SET CM-DOB-IS-INVALID TO TRUE
+009100     END-IF.
+009110     IF CM-DOB < 1 OR CM-DOB > 31
+009120         SET CM-DOB-IS-INVALID TO TRUE
+009130     END-IF.
+009140     IF CM-YOB < 1900 OR CM-YOB > 2099
+009150         SET CM-DOB-IS-INVALID TO TRUE
+009160     END-IF.
+009170     IF CM-DOB-IS-VALID
+009180         PERFORM 2060-COMPUTE-CURRENT-AGE THRU 2060-EXIT
+009190     END-IF.
+009200 2050-EXIT.
+009210     EXIT.
+009220******************************************************************
+009230* 2060-COMPUTE-CURRENT-AGE - YEARS SINCE CM-DATE-OF-BIRTH, LESS 1
+009240*                            IF THE BIRTHDAY HASN'T HAPPENED YET
+009250*                            THIS CALENDAR YEAR.
+009260******************************************************************
+009270 2060-COMPUTE-CURRENT-AGE.
+009280     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+009290     COMPUTE CM-CURRENT-AGE = WS-TODAY-YYYY - CM-YOB.
+009300     IF WS-TODAY-MM < CM-MOB
+009310         OR (WS-TODAY-MM = CM-MOB AND WS-TODAY-DD < CM-DOB)
+009320         SUBTRACT 1 FROM CM-CURRENT-AGE
+009330     END-IF.
+009340 2060-EXIT.
+009350     EXIT.
+009100******************************************************************
+009200* 2500-SAVE-CUSTOMER - WRITES THE RECORD THROUGH TO CUSTMAST SO IT
+009300*                      IS STILL THERE THE NEXT TIME THIS RUNS.
+009400******************************************************************
+009500 2500-SAVE-CUSTOMER.
+009510     IF NOT CM-DOB-IS-VALID
+009520         DISPLAY "UNABLE TO SAVE CUSTOMER " CM-IDENT
+009530             " - INVALID DATE OF BIRTH"
+009540         MOVE "CUST-REJECT" TO AL-ACTION-CODE
+009550         STRING "IDENT=" CM-IDENT DELIMITED BY SIZE INTO AL-DETAIL
+009560         PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT
+009570         GO TO 2500-EXIT
+009580     END-IF.
+009600     OPEN I-O CUSTMAST-FILE.
+009700     IF NOT WS-CUSTMAST-OK
+009800         OPEN OUTPUT CUSTMAST-FILE
+009900         CLOSE CUSTMAST-FILE
+010000         OPEN I-O CUSTMAST-FILE
+010100     END-IF.
+010200     REWRITE CUST-RECORD
+010300         INVALID KEY
+010400             WRITE CUST-RECORD
+010500                 INVALID KEY
+010600                     DISPLAY "UNABLE TO SAVE CUSTOMER " CM-IDENT
+010700             END-WRITE
+010800     END-REWRITE.
+010900     CLOSE CUSTMAST-FILE.
+010910     MOVE "CUST-SAVE" TO AL-ACTION-CODE.
+010920     STRING "IDENT=" CM-IDENT DELIMITED BY SIZE INTO AL-DETAIL.
+010930     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+011000 2500-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300* 3000-ARITHMETIC-DEMO
+011400******************************************************************
+011500 3000-ARITHMETIC-DEMO.
+011600     add Num1 to Num2 giving Ans
+011610         on size error
+011620             move "ADD-GIVING" to WS-EXCEPTION-OP
+011630             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+011640     end-add.
+011700     display Ans.
+011800     subtract Num1 from Num2 giving Ans
+011810         on size error
+011820             move "SUBTRACT-GIVING" to WS-EXCEPTION-OP
+011830             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+011840     end-subtract.
+011900     display Ans.
+012000     multiply Num1 by Num2 giving Ans
+012010         on size error
+012020             move "MULTIPLY-GIVING" to WS-EXCEPTION-OP
+012030             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+012040     end-multiply.
+012100     display Ans.
+012200     divide Num1 by Num2 giving Ans remainder Rem
+012210         on size error
+012220             move "DIVIDE-GIVING" to WS-EXCEPTION-OP
+012230             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+012240     end-divide.
+012300     display Ans.
+012400     display "Remainder: " Rem.
+012500     add Num1, Num2 to Num3 giving Ans
+012510         on size error
+012520             move "ADD-TO-GIVING" to WS-EXCEPTION-OP
+012530             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+012540     end-add.
+012600     display Ans.
+012700     add Num1, Num2, Num3 giving Ans
+012710         on size error
+012720             move "ADD-LIST-GIVING" to WS-EXCEPTION-OP
+012730             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+012740     end-add.
+012800     display Ans.
+012900     compute Ans = Num1 + Num2
+012910         on size error
+012920             move "COMPUTE-ADD" to WS-EXCEPTION-OP
+012930             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+012940     end-compute.
+013000     display Ans.
+013100     compute Ans = Num1 - Num2
+013110         on size error
+013120             move "COMPUTE-SUBTRACT" to WS-EXCEPTION-OP
+013130             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+013140     end-compute.
+013200     display Ans.
+013300     compute Ans = Num1 * Num2
+013310         on size error
+013320             move "COMPUTE-MULTIPLY" to WS-EXCEPTION-OP
+013330             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+013340     end-compute.
+013400     display Ans.
+013500     compute Ans = Num1 / Num2
+013510         on size error
+013520             move "COMPUTE-DIVIDE" to WS-EXCEPTION-OP
+013530             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+013540     end-compute.
+013600     display Ans.
+013700     compute Ans = Num1 ** 2
+013710         on size error
+013720             move "COMPUTE-POWER" to WS-EXCEPTION-OP
+013730             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+013740     end-compute.
+013800     display Ans.
+013900     compute Ans = (3 + 5) * 5
+013910         on size error
+013920             move "COMPUTE-PAREN" to WS-EXCEPTION-OP
+013930             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+013940     end-compute.
+014000     display Ans.
+014100     compute Ans = 3 + 5 * 5
+014110         on size error
+014120             move "COMPUTE-PRECED" to WS-EXCEPTION-OP
+014130             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+014140     end-compute.
+014200     display Ans.
+014300     compute Ans rounded mode is nearest-away-from-zero
+014300         = 3.0 + 2.005
+014310         on size error
+014320             move "COMPUTE-ROUNDED" to WS-EXCEPTION-OP
+014330             perform 3900-WRITE-EXCEPTION thru 3900-EXIT
+014340     end-compute.
+014400     display Ans.
+014410     MOVE "ARITHMETIC" TO AL-ACTION-CODE.
+014420     STRING "NUM1=" Num1 " NUM2=" Num2 " LAST-ANS=" Ans
+014430         DELIMITED BY SIZE INTO AL-DETAIL.
+014440     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+014500 3000-EXIT.
+014600     EXIT.
+014601******************************************************************
+014602* 3900-WRITE-EXCEPTION - ONE LINE TO EXCPTRPT AND ONE RECORD TO
+014603*                        AUDITLOG FOR AN ARITHMETIC STATEMENT THAT
+014604*                        TOOK THE ON SIZE ERROR PATH INSTEAD OF
+014605*                        SILENTLY STORING A TRUNCATED RESULT.
+014606******************************************************************
+014607 3900-WRITE-EXCEPTION.
+014608     ADD 1 TO WS-EXCEPTION-COUNT.
+014609     DISPLAY "*** SIZE ERROR ON " WS-EXCEPTION-OP " ***".
+014610     STRING "SIZE ERROR " WS-EXCEPTION-OP
+014611         " NUM1=" Num1 " NUM2=" Num2 " NUM3=" Num3
+014612         " ANS=" Ans
+014613         DELIMITED BY SIZE INTO EXCPTRPT-LINE.
+014614     WRITE EXCPTRPT-LINE.
+014615     MOVE "SIZE-ERROR" TO AL-ACTION-CODE.
+014616     STRING "OP=" WS-EXCEPTION-OP DELIMITED BY SIZE INTO AL-DETAIL.
+014617     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+014618 3900-EXIT.
+014619     EXIT.
+014620******************************************************************
+014621* 3920-WRITE-PAYROLL-EXCEPTION - ONE LINE TO EXCPTRPT AND ONE
+014622*                        RECORD TO AUDITLOG FOR A PAYROLL
+014623*                        STATEMENT THAT TOOK THE ON SIZE ERROR
+014624*                        PATH. THE PAYROLL FIELDS ARE NOT
+014625*                        Num1/Num2/Num3, SO THIS GETS ITS OWN
+014626*                        PARAGRAPH RATHER THAN OVERLOADING
+014627*                        3900-WRITE-EXCEPTION.
+014628******************************************************************
+014629 3920-WRITE-PAYROLL-EXCEPTION.
+014630     ADD 1 TO WS-EXCEPTION-COUNT.
+014631     DISPLAY "*** SIZE ERROR ON " WS-EXCEPTION-OP " ***".
+014632     MOVE SPACES TO EXCPTRPT-LINE.
+014633     STRING "SIZE ERROR " WS-EXCEPTION-OP
+014634         " PAYCHECK=" PayCheck " GROSSPAY=" GrossPay
+014635         DELIMITED BY SIZE INTO EXCPTRPT-LINE.
+014636     WRITE EXCPTRPT-LINE.
+014637     MOVE SPACES TO EXCPTRPT-LINE.
+014638     STRING "YTD-GROSS=" WS-YTD-GROSS " YTD-NET=" WS-YTD-NET
+014639         DELIMITED BY SIZE INTO EXCPTRPT-LINE.
+014640     WRITE EXCPTRPT-LINE.
+014641     MOVE "SIZE-ERROR" TO AL-ACTION-CODE.
+014642     STRING "OP=" WS-EXCEPTION-OP DELIMITED BY SIZE INTO AL-DETAIL.
+014643     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+014644 3920-EXIT.
+014645     EXIT.
+014646******************************************************************
+014647* 3950-CLOSE-EXCEPTIONS - WRITES THE EXCEPTION COUNT AND CLOSES
+014648*                         THE REPORT.
+014649******************************************************************
+014650 3950-CLOSE-EXCEPTIONS.
+014651     MOVE SPACES TO EXCPTRPT-LINE.
+014652     WRITE EXCPTRPT-LINE.
+014653     STRING "TOTAL SIZE ERRORS: " WS-EXCEPTION-COUNT
+014654         DELIMITED BY SIZE INTO EXCPTRPT-LINE.
+014655     WRITE EXCPTRPT-LINE.
+014656     CLOSE EXCPTRPT-FILE.
+014657 3950-EXIT.
+014658     EXIT.
+014659******************************************************************
+014660* 4000-RUN-PAYROLL - GROSS-TO-NET FOR THIS RUN'S PAYCHECK, ROLLING
+014661*                    THE RESULT INTO THE YTD-GROSS/YTD-NET
+014662*                    ACCUMULATORS THAT CARRY FORWARD ACROSS RUNS.
+014663******************************************************************
+014664 4000-RUN-PAYROLL.
+014665     PERFORM 4050-LOAD-YTD-TOTALS THRU 4050-EXIT.
+014666     MOVE 1500.00 TO GrossPay.
+014667     COMPUTE PayCheck = GrossPay
+014668         - (GrossPay * CONST-FED-TAX-RATE)
+014669         - (GrossPay * CONST-FICA-RATE)
+014670         ON SIZE ERROR
+014671             MOVE "COMPUTE-NETPAY" TO WS-EXCEPTION-OP
+014672             PERFORM 3920-WRITE-PAYROLL-EXCEPTION THRU 3920-EXIT
+014673     END-COMPUTE.
+014674     ADD GrossPay TO WS-YTD-GROSS
+014675         ON SIZE ERROR
+014676             MOVE "ADD-YTD-GROSS" TO WS-EXCEPTION-OP
+014677             PERFORM 3920-WRITE-PAYROLL-EXCEPTION THRU 3920-EXIT
+014678     END-ADD.
+014679     ADD PayCheck TO WS-YTD-NET
+014680         ON SIZE ERROR
+014681             MOVE "ADD-YTD-NET" TO WS-EXCEPTION-OP
+014682             PERFORM 3920-WRITE-PAYROLL-EXCEPTION THRU 3920-EXIT
+014683     END-ADD.
+014684     DISPLAY "GROSS PAY: " GrossPay.
+014685     DISPLAY "NET PAY:   " PayCheck.
+014686     DISPLAY "YTD GROSS: " WS-YTD-GROSS.
+014687     DISPLAY "YTD NET:   " WS-YTD-NET.
+014688     PERFORM 4900-SAVE-YTD-TOTALS THRU 4900-EXIT.
+014689     MOVE "PAYROLL-RUN" TO AL-ACTION-CODE.
+014690     STRING "GROSS=" GrossPay " NET=" PayCheck
+014691         DELIMITED BY SIZE INTO AL-DETAIL.
+014692     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+014693 4000-EXIT.
+014694     EXIT.
+014695******************************************************************
+014696* 4050-LOAD-YTD-TOTALS - READS LAST RUN'S YTD TOTALS FROM YTDFILE,
+014697*                        LEAVING THE ACCUMULATORS AT ZERO IF THIS
+014698*                        IS THE FIRST RUN EVER.
+014699******************************************************************
+014700 4050-LOAD-YTD-TOTALS.
+014701     OPEN INPUT YTDFILE.
+014702     IF WS-YTD-OK
+014703         READ YTDFILE
+014704             AT END
+014705                 CONTINUE
+014706         END-READ
+014707         IF WS-YTD-OK
+014665             MOVE YTD-GROSS-FLD TO WS-YTD-GROSS
+014665             MOVE YTD-NET-FLD TO WS-YTD-NET
+014665         END-IF
+014665         CLOSE YTDFILE
+014665     ELSE
+014665         DISPLAY "NO YTD TOTALS FOUND, STARTING FROM ZERO"
+014665     END-IF.
+014666 4050-EXIT.
+014667     EXIT.
+014668******************************************************************
+014669* 4900-SAVE-YTD-TOTALS - OVERWRITES YTDFILE WITH THE UPDATED
+014670*                        ACCUMULATORS SO THE NEXT RUN PICKS UP
+014671*                        WHERE THIS ONE LEFT OFF.
+014672******************************************************************
+014673 4900-SAVE-YTD-TOTALS.
+014674     OPEN OUTPUT YTDFILE.
+014675     MOVE SPACES TO YTD-LINE.
+014676     MOVE WS-YTD-GROSS TO YTD-GROSS-FLD.
+014677     MOVE WS-YTD-NET TO YTD-NET-FLD.
+014678     WRITE YTD-LINE.
+014679     CLOSE YTDFILE.
+014680 4900-EXIT.
+014681     EXIT.
+014682******************************************************************
+014620* 7000-BATCH-DRIVER - RUNS THE ARITHMETIC DEMO ONCE PER TRANFILE
+014630*                     RECORD AGAINST THAT RECORD'S NUM1/NUM2.
+014640******************************************************************
+014650 7000-BATCH-DRIVER.
+014660     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+014670     PERFORM 7200-PROCESS-TRAN THRU 7200-EXIT
+014680         UNTIL WS-END-OF-TRAN.
+014690     CLOSE TRANFILE-FILE.
+014700 7000-EXIT.
+014710     EXIT.
+014720******************************************************************
+014730* 7100-READ-TRAN
+014740******************************************************************
+014750 7100-READ-TRAN.
+014760     READ TRANFILE-FILE.
+014770     IF WS-TRANFILE-EOF
+014780         SET WS-END-OF-TRAN TO TRUE
+014790     END-IF.
+014800 7100-EXIT.
+014810     EXIT.
+014820******************************************************************
+014830* 7200-PROCESS-TRAN - MOVES THE TRANSACTION'S NUM1/NUM2 INTO THE
+014840*                     SAME FIELDS THE ARITHMETIC DEMO USES, THEN
+014850*                     RUNS THAT DEMO UNCHANGED.
+014860******************************************************************
+014870 7200-PROCESS-TRAN.
+014880     MOVE BT-NUM1 TO Num1.
+014890     MOVE BT-NUM2 TO Num2.
+014900     PERFORM 3000-ARITHMETIC-DEMO THRU 3000-EXIT.
+014910     PERFORM 7100-READ-TRAN THRU 7100-EXIT.
+014920 7200-EXIT.
+014930     EXIT.
+014940******************************************************************
+014950* 9500-WRITE-AUDIT-LOG - APPENDS ONE RECORD TO THE SHARED AUDITLOG.
+014960*                        CALLER SETS AL-ACTION-CODE/AL-DETAIL
+014970*                        BEFORE PERFORMING THIS.
+014980******************************************************************
+014990 9500-WRITE-AUDIT-LOG.
+015000     MOVE "COMPUTE" TO AL-PROGRAM-ID.
+015010     ACCEPT AL-RUN-DATE FROM DATE.
+015020     ACCEPT AL-RUN-TIME FROM TIME.
+015030     WRITE AUDIT-LOG-RECORD.
+015040 9500-EXIT.
+015050     EXIT.
